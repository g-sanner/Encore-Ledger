@@ -15,6 +15,73 @@
       *                                                                *
       * NOTES: BUILD: cobc -x -o reportgen.exe reportgen.cbl           *
       *        USAGE: reportgen.exe <input.csv> <output.json>          *
+      *                 [reject.txt] [catoverflow.txt]                *
+      *                 [catmaster.txt] [budget.txt]                  *
+      *                 [checkpoint.ckp] [ledger.csv] [auditlog.txt]   *
+      *               trailing arguments are optional; pass NONE to   *
+      *               omit any one of them.                           *
+      *                                                                *
+      *        BATCH MODE (CONSOLIDATED MULTI-ACCOUNT STATEMENTS):    *
+      *               reportgen.exe BATCH <control.txt>                *
+      *                 <consolidated.json> [reject.txt]               *
+      *                 [catoverflow.txt] [catmaster.txt]              *
+      *                 [budget.txt] [ledger.csv] [auditlog.txt]       *
+      *               CONTROL FILE: ONE LINE PER ACCOUNT, FORMAT       *
+      *                 ACCOUNT-NAME,PATH-TO-CSV                       *
+      *                                                                *
+      *        CATEGORY MASTER FILE (OPTIONAL, 5TH/6TH ARGUMENT):      *
+      *               ONE LINE PER CATEGORY, FORMAT                    *
+      *                 CATEGORY-NAME,GL-CODE                          *
+      *               CATEGORIES NOT FOUND IN THE MASTER ARE FLAGGED   *
+      *               "mapped":false IN THE REPORT RATHER THAN BEING   *
+      *               SILENTLY ASSIGNED A BUCKET OF THEIR OWN.         *
+      *                                                                *
+      *        BUDGET FILE (OPTIONAL, 6TH/7TH ARGUMENT):               *
+      *               ONE LINE PER CATEGORY PER PERIOD, FORMAT         *
+      *                 CATEGORY-NAME,YYYY-MM,BUDGETED-AMOUNT          *
+      *               JOINED TO EACH PERIOD'S categoryBreakdowns BY    *
+      *               CATEGORY NAME AND PERIOD; THE FLAT TOP-LEVEL     *
+      *               AND PER-ACCOUNT categoryBreakdowns CARRY THE     *
+      *               CATEGORY'S BUDGET SUMMED ACROSS ALL PERIODS.     *
+      *                                                                *
+      *        CHECKPOINT/RESTART (OPTIONAL, 7TH ARGUMENT, SINGLE-     *
+      *               FILE MODE ONLY): EVERY WS-CKPT-INTERVAL LINES    *
+      *               PROCESSED, THE CURRENT LINE NUMBER, TRANSACTION  *
+      *               COUNT, AND RUNNING TOTALS ARE WRITTEN TO THE     *
+      *               CHECKPOINT FILE. IF THE FILE ALREADY EXISTS ON   *
+      *               THE NEXT RUN, THOSE ALREADY-PROCESSED LINES ARE  *
+      *               SKIPPED RATHER THAN REPROCESSED.                 *
+      *                                                                *
+      *        DAILY LEDGER (OPTIONAL, 8TH ARGUMENT BOTH MODES):       *
+      *               ONE LINE PER TRANSACTION DATE, FORMAT            *
+      *                 ACCOUNT-NAME,DATE,NET-FOR-DAY,RUNNING-BALANCE  *
+      *               ACCOUNT-NAME IS BLANK IN SINGLE-FILE MODE. THE   *
+      *               RUNNING BALANCE RESTARTS AT ZERO FOR EACH        *
+      *               ACCOUNT IN BATCH MODE.                           *
+      *                                                                *
+      *        CONTROL-TOTAL RECORD (OPTIONAL, SINGLE-FILE MODE        *
+      *               ONLY): IF THE VERY FIRST LINE OF THE CSV IS      *
+      *               TAGGED                                           *
+      *                 CTRL,EXPECTED-TX-COUNT,EXPECTED-TOTAL-AMOUNT   *
+      *               IT IS TREATED AS A CONTROL RECORD RATHER THAN    *
+      *               THE COLUMN HEADER, AND ONCE THE FILE HAS BEEN    *
+      *               READ THE EXPECTED COUNT AND NET AMOUNT ARE       *
+      *               COMPARED AGAINST THE ACTUAL TOTALS. A MISMATCH   *
+      *               FAILS THE RUN WITH A SYSERR MESSAGE AND NO       *
+      *               JSON OUTPUT IS WRITTEN.                          *
+      *                                                                *
+      *        AUDIT LOG (OPTIONAL, 9TH ARGUMENT BOTH MODES): ONE      *
+      *               LINE IS APPENDED TO THE NAMED FILE FOR EVERY     *
+      *               INVOCATION, FORMAT                               *
+      *                 TIMESTAMP|INPUT-PATH|OUTPUT-PATH|TX-COUNT|     *
+      *                 TOTAL-INCOME|TOTAL-EXPENSE|RESULT              *
+      *               WHERE RESULT IS SUCCESS, FAILED, OR (BATCH       *
+      *               MODE ONLY) PARTIAL WHEN ONE OR MORE ACCOUNTS     *
+      *               IN THE CONTROL FILE WERE SKIPPED. THE FILE IS   *
+      *               CREATED IF IT DOES NOT EXIST AND APPENDED TO    *
+      *               OTHERWISE, SO A RUN HISTORY BUILDS UP ACROSS    *
+      *               INVOCATIONS RATHER THAN BEING OVERWRITTEN EACH  *
+      *               TIME.                                            *
       *                                                                *
       ******************************************************************
 
@@ -36,6 +103,30 @@
            SELECT JSON-FILE ASSIGN TO DYNAMIC WS-JSON-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-JSON-STATUS.
+           SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT CATOVER-FILE ASSIGN TO DYNAMIC WS-CATOVER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CATOVER-STATUS.
+           SELECT BATCH-FILE ASSIGN TO DYNAMIC WS-BATCH-CTL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
+           SELECT CATMASTER-FILE ASSIGN TO DYNAMIC WS-CATMASTER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CATMASTER-STATUS.
+           SELECT BUDGET-FILE ASSIGN TO DYNAMIC WS-BUDGET-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BUDGET-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CKPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT LEDGER-FILE ASSIGN TO DYNAMIC WS-LEDGER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
 
@@ -49,16 +140,56 @@
 
        01  JSON-RECORD           PIC X(65535).
 
+       FD  REJECT-FILE.
+
+       01  REJECT-RECORD         PIC X(8330).
+
+       FD  CATOVER-FILE.
+
+       01  CATOVER-RECORD        PIC X(230).
+
+       FD  BATCH-FILE.
+
+       01  BATCH-RECORD          PIC X(600).
+
+       FD  CATMASTER-FILE.
+
+       01  CATMASTER-RECORD      PIC X(200).
+
+       FD  BUDGET-FILE.
+
+       01  BUDGET-RECORD         PIC X(160).
+
+       FD  CHECKPOINT-FILE.
+
+       01  CHECKPOINT-RECORD     PIC X(160).
+
+       FD  LEDGER-FILE.
+
+       01  LEDGER-RECORD         PIC X(120).
+
+       FD  AUDIT-FILE.
+
+       01  AUDIT-RECORD          PIC X(1150).
+
        WORKING-STORAGE SECTION.
 
        01  WS-ARG-COUNT          PIC 9(4).
        01  WS-CSV-PATH           PIC X(512).
        01  WS-JSON-PATH          PIC X(512).
+       01  WS-REJECT-PATH        PIC X(512).
        01  WS-CSV-STATUS         PIC XX.
        01  WS-JSON-STATUS        PIC XX.
+       01  WS-REJECT-STATUS      PIC XX.
+       01  WS-REJECT-OPEN        PIC X VALUE "N".
 
        01  WS-HEADER-SKIPPED     PIC X VALUE "N".
        01  WS-TX-COUNT           PIC 9(9) VALUE 0.
+       01  WS-LINE-NUM           PIC 9(9) VALUE 0.
+       01  WS-LINE-REJECTED      PIC X VALUE "N".
+       01  WS-REJECT-COUNT       PIC 9(9) VALUE 0.
+       01  WS-REJECT-REASON      PIC X(60).
+       01  WS-NUMVAL-POS         PIC 9(4).
 
        01  WS-MIN-DATE           PIC X(10) VALUE "9999-12-31".
        01  WS-MAX-DATE           PIC X(10) VALUE "0000-01-01".
@@ -67,11 +198,146 @@
        01  WS-TOTAL-EXPENSE      PIC S9(14)V99 VALUE 0.
 
        01  WS-CAT-TABLE.
-           05  WS-CAT OCCURS 500 TIMES INDEXED BY IX IY IZ.
+           05  WS-CAT OCCURS 9999 TIMES INDEXED BY IX IY IZ.
                10  WS-CAT-NAME    PIC X(128).
                10  WS-CAT-INCOME  PIC S9(14)V99 VALUE 0.
                10  WS-CAT-EXPENSE PIC S9(14)V99 VALUE 0.
        01  WS-CAT-COUNT          PIC 9(4) VALUE 0.
+       01  WS-CAT-OVERFLOW-COUNT PIC 9(9) VALUE 0.
+       01  WS-CATOVER-PATH       PIC X(512).
+       01  WS-CATOVER-STATUS     PIC XX.
+       01  WS-CATOVER-OPEN       PIC X VALUE "N".
+
+       01  WS-BATCH-CTL-PATH     PIC X(512).
+       01  WS-BATCH-STATUS       PIC XX.
+       01  WS-BATCH-LINE         PIC X(600).
+       01  WS-BATCH-ACCT-NAME    PIC X(64).
+       01  WS-BATCH-CSV-PATH     PIC X(512).
+       01  WS-CUR-ACCOUNT        PIC X(64) VALUE SPACES.
+       01  WS-ACCOUNT-COUNT      PIC 9(4) VALUE 0.
+       01  WS-GRAND-INCOME       PIC S9(14)V99 VALUE 0.
+       01  WS-GRAND-EXPENSE      PIC S9(14)V99 VALUE 0.
+       01  WS-GRAND-NET          PIC S9(14)V99 VALUE 0.
+       01  WS-GRAND-TX-COUNT     PIC 9(9) VALUE 0.
+       01  WS-ACCT-JSON          PIC X(32000).
+       01  WS-GRAND-UNMAPPED     PIC 9(9) VALUE 0.
+       01  WS-GRAND-CATOVER      PIC 9(9) VALUE 0.
+       01  WS-SKIPPED-ACCT-COUNT PIC 9(4) VALUE 0.
+
+       01  WS-LEDGER-PATH        PIC X(512).
+       01  WS-LEDGER-STATUS      PIC XX.
+       01  WS-LEDGER-OPEN        PIC X VALUE "N".
+       01  WS-LEDGER-NET-S       PIC X(20).
+
+       01  WS-AUDIT-PATH         PIC X(512).
+       01  WS-AUDIT-STATUS       PIC XX.
+       01  WS-AUDIT-RESULT       PIC X(7).
+       01  WS-AUDIT-INPUT-PATH   PIC X(512).
+       01  WS-AUDIT-OUTPUT-PATH  PIC X(512).
+       01  WS-AUDIT-NOW          PIC X(21).
+       01  WS-AUDIT-TIMESTAMP    PIC X(19).
+       01  WS-AUDIT-TX-S         PIC X(10).
+       01  WS-AUDIT-INC-S        PIC X(20).
+       01  WS-AUDIT-EXP-S        PIC X(20).
+
+       01  WS-CATMASTER-PATH     PIC X(512).
+       01  WS-CATMASTER-STATUS   PIC XX.
+       01  WS-CATMASTER-LINE     PIC X(200).
+       01  WS-CATMASTER-TABLE.
+           05  WS-CATMASTER OCCURS 2000 TIMES INDEXED BY GX GY.
+               10  WS-CM-NAME     PIC X(128).
+               10  WS-CM-GLCODE   PIC X(12).
+       01  WS-CATMASTER-COUNT    PIC 9(4) VALUE 0.
+       01  WS-GL-LOOKUP-NAME     PIC X(128).
+       01  WS-GL-CODE-OUT        PIC X(12).
+       01  WS-GL-MAPPED          PIC X VALUE "N".
+       01  WS-UNMAPPED-COUNT     PIC 9(9) VALUE 0.
+
+       01  WS-BUDGET-PATH        PIC X(512).
+       01  WS-BUDGET-STATUS      PIC XX.
+       01  WS-BUDGET-LINE        PIC X(160).
+       01  WS-BUDGET-TABLE.
+           05  WS-BUDGET OCCURS 3000 TIMES INDEXED BY BX BZ.
+               10  WS-BG-CAT-NAME  PIC X(128).
+               10  WS-BG-PERIOD    PIC X(7).
+               10  WS-BG-AMOUNT    PIC S9(14)V99.
+       01  WS-BUDGET-COUNT       PIC 9(4) VALUE 0.
+       01  WS-BUDGET-AMT-S       PIC X(40).
+       01  WS-BUDGET-LOOKUP-NAME   PIC X(128).
+       01  WS-BUDGET-LOOKUP-PERIOD PIC X(7).
+       01  WS-BUDGET-AMT-OUT     PIC S9(14)V99.
+       01  WS-BUDGET-FOUND       PIC X VALUE "N".
+       01  WS-VARIANCE           PIC S9(14)V99.
+       01  WS-VARIANCE-PCT       PIC S9(8)V99.
+
+       01  WS-CKPT-PATH          PIC X(512).
+       01  WS-CKPT-STATUS        PIC XX.
+       01  WS-CKPT-LINE          PIC X(160).
+       01  WS-CKPT-INTERVAL      PIC 9(9) VALUE 5000.
+       01  WS-CKPT-RESTORE-LINE  PIC 9(9) VALUE 0.
+       01  WS-CKPT-SKIP-I        PIC 9(9).
+       01  WS-CKPT-F-LINE        PIC X(9).
+       01  WS-CKPT-F-TX          PIC X(9).
+       01  WS-CKPT-F-INC         PIC X(20).
+       01  WS-CKPT-F-EXP         PIC X(20).
+
+       01  WS-BATCH-MODE         PIC X VALUE "N".
+
+       01  WS-HAS-CONTROL        PIC X VALUE "N".
+       01  WS-EXPECT-COUNT       PIC 9(9) VALUE 0.
+       01  WS-EXPECT-TOTAL       PIC S9(14)V99 VALUE 0.
+       01  WS-CTRL-TAG           PIC X(10).
+       01  WS-CTRL-COUNT-S       PIC X(12).
+       01  WS-CTRL-TOTAL-S       PIC X(20).
+       01  WS-CKPT-F-HASCTL      PIC X(1).
+       01  WS-CKPT-F-ECOUNT      PIC X(9).
+       01  WS-CKPT-F-ETOTAL      PIC X(20).
+
+       01  WS-DAY-TABLE.
+           05  WS-DAY OCCURS 5000 TIMES INDEXED BY DX DY.
+               10  WS-DAY-KEY      PIC X(10).
+               10  WS-DAY-NET      PIC S9(14)V99 VALUE 0.
+       01  WS-DAY-COUNT          PIC 9(4) VALUE 0.
+       01  WS-DAY-OVERFLOW-COUNT PIC 9(9) VALUE 0.
+       01  WS-DAY-FOUND          PIC X.
+       01  WS-DAY-TMP-KEY        PIC X(10).
+       01  WS-DAY-TMP-NET        PIC S9(14)V99.
+       01  WS-RUNNING-BAL        PIC S9(14)V99 VALUE 0.
+
+       01  WS-PERIOD-TABLE.
+           05  WS-PERIOD OCCURS 120 TIMES INDEXED BY PX PY.
+               10  WS-PER-KEY      PIC X(7).
+               10  WS-PER-INCOME   PIC S9(14)V99 VALUE 0.
+               10  WS-PER-EXPENSE  PIC S9(14)V99 VALUE 0.
+       01  WS-PERIOD-COUNT       PIC 9(4) VALUE 0.
+       01  WS-PERIOD-OVERFLOW-COUNT PIC 9(9) VALUE 0.
+
+       01  WS-PERCAT-TABLE.
+           05  WS-PERCAT OCCURS 3000 TIMES INDEXED BY QX QY.
+               10  WS-PC-PERIOD    PIC X(7).
+               10  WS-PC-CAT-NAME  PIC X(128).
+               10  WS-PC-INCOME    PIC S9(14)V99 VALUE 0.
+               10  WS-PC-EXPENSE   PIC S9(14)V99 VALUE 0.
+       01  WS-PERCAT-COUNT       PIC 9(4) VALUE 0.
+       01  WS-PERCAT-OVERFLOW-COUNT PIC 9(9) VALUE 0.
+
+       01  WS-CUR-PERIOD         PIC X(7).
+       01  WS-PER-TMP-KEY        PIC X(7).
+       01  WS-PER-TMP-INC        PIC S9(14)V99.
+       01  WS-PER-TMP-EXP        PIC S9(14)V99.
+       01  WS-PC-TMP-PERIOD      PIC X(7).
+       01  WS-PC-TMP-NAME        PIC X(128).
+       01  WS-PC-TMP-INC         PIC S9(14)V99.
+       01  WS-PC-TMP-EXP         PIC S9(14)V99.
+
+       01  WS-PER-YYYY           PIC 9(4).
+       01  WS-PER-MM             PIC 9(2).
+       01  WS-PER-LASTDAY        PIC 9(2).
+       01  WS-PER-START          PIC X(10).
+       01  WS-PER-END            PIC X(10).
+       01  WS-PER-FOUND          PIC X.
+       01  WS-M                  PIC 9(4).
+       01  WS-N                  PIC 9(4).
 
        01  WS-LINE               PIC X(8192).
        01  WS-DATE-S             PIC X(10).
@@ -89,10 +355,14 @@
        01  WS-TMP-EXP            PIC S9(14)V99.
 
        01  WS-NUM-BUF            PIC -(14)9.99.
+       01  WS-COUNT-BUF          PIC Z(8)9.
        01  WS-JSON               PIC X(65535).
        01  WS-JSON-PTR           PIC 9(6).
        01  WS-CAT-JSON           PIC X(2048).
        01  WS-K                  PIC 9(4).
+       01  WS-PER-JSON           PIC X(16000).
+       01  WS-PER-NET            PIC S9(14)V99.
+       01  WS-PC-FIRST           PIC X.
 
        PROCEDURE DIVISION.
 
@@ -106,19 +376,118 @@
                MOVE 1 TO RETURN-CODE
                GOBACK
            END-IF.
-           
+
            ACCEPT WS-CSV-PATH FROM ARGUMENT-VALUE.
+
+           IF WS-CSV-PATH = "BATCH"
+               PERFORM 3000-BATCH-DRIVER
+               GOBACK
+           END-IF.
+
            ACCEPT WS-JSON-PATH FROM ARGUMENT-VALUE.
 
+           MOVE SPACES TO WS-REJECT-PATH.
+           IF WS-ARG-COUNT >= 3
+               ACCEPT WS-REJECT-PATH FROM ARGUMENT-VALUE
+           END-IF.
+
+           MOVE SPACES TO WS-CATOVER-PATH.
+           IF WS-ARG-COUNT >= 4
+               ACCEPT WS-CATOVER-PATH FROM ARGUMENT-VALUE
+           END-IF.
+
+           MOVE SPACES TO WS-CATMASTER-PATH.
+           IF WS-ARG-COUNT >= 5
+               ACCEPT WS-CATMASTER-PATH FROM ARGUMENT-VALUE
+           END-IF.
+
+           MOVE SPACES TO WS-BUDGET-PATH.
+           IF WS-ARG-COUNT >= 6
+               ACCEPT WS-BUDGET-PATH FROM ARGUMENT-VALUE
+           END-IF.
+
+           MOVE SPACES TO WS-CKPT-PATH.
+           IF WS-ARG-COUNT >= 7
+               ACCEPT WS-CKPT-PATH FROM ARGUMENT-VALUE
+           END-IF.
+
+           MOVE SPACES TO WS-LEDGER-PATH.
+           IF WS-ARG-COUNT >= 8
+               ACCEPT WS-LEDGER-PATH FROM ARGUMENT-VALUE
+           END-IF.
+
+           MOVE SPACES TO WS-AUDIT-PATH.
+           IF WS-ARG-COUNT >= 9
+               ACCEPT WS-AUDIT-PATH FROM ARGUMENT-VALUE
+           END-IF.
+
+           MOVE WS-CSV-PATH TO WS-AUDIT-INPUT-PATH.
+           MOVE WS-JSON-PATH TO WS-AUDIT-OUTPUT-PATH.
+
            OPEN INPUT CSV-FILE.
            IF WS-CSV-STATUS NOT = "00"
                DISPLAY "Cannot open CSV: " WS-CSV-PATH
                    " status " WS-CSV-STATUS
                    UPON SYSERR
                MOVE 1 TO RETURN-CODE
+               MOVE "FAILED" TO WS-AUDIT-RESULT
+               PERFORM 4000-WRITE-AUDIT-LOG
                GOBACK
            END-IF.
 
+           IF WS-REJECT-PATH NOT = SPACES
+               AND WS-REJECT-PATH NOT = "NONE"
+               OPEN OUTPUT REJECT-FILE
+               IF WS-REJECT-STATUS NOT = "00"
+                   DISPLAY "Cannot open reject file: " WS-REJECT-PATH
+                       " status " WS-REJECT-STATUS
+                       UPON SYSERR
+                   MOVE 1 TO RETURN-CODE
+                   MOVE "FAILED" TO WS-AUDIT-RESULT
+                   PERFORM 4000-WRITE-AUDIT-LOG
+                   GOBACK
+               END-IF
+               MOVE "Y" TO WS-REJECT-OPEN
+           END-IF.
+
+           IF WS-CATOVER-PATH NOT = SPACES
+               AND WS-CATOVER-PATH NOT = "NONE"
+               OPEN OUTPUT CATOVER-FILE
+               IF WS-CATOVER-STATUS NOT = "00"
+                   DISPLAY "Cannot open category overflow file: "
+                       WS-CATOVER-PATH " status " WS-CATOVER-STATUS
+                       UPON SYSERR
+                   MOVE 1 TO RETURN-CODE
+                   MOVE "FAILED" TO WS-AUDIT-RESULT
+                   PERFORM 4000-WRITE-AUDIT-LOG
+                   GOBACK
+               END-IF
+               MOVE "Y" TO WS-CATOVER-OPEN
+           END-IF.
+
+           IF WS-LEDGER-PATH NOT = SPACES
+               AND WS-LEDGER-PATH NOT = "NONE"
+               OPEN OUTPUT LEDGER-FILE
+               IF WS-LEDGER-STATUS NOT = "00"
+                   DISPLAY "Cannot open ledger file: " WS-LEDGER-PATH
+                       " status " WS-LEDGER-STATUS
+                       UPON SYSERR
+                   MOVE 1 TO RETURN-CODE
+                   MOVE "FAILED" TO WS-AUDIT-RESULT
+                   PERFORM 4000-WRITE-AUDIT-LOG
+                   GOBACK
+               END-IF
+               MOVE "Y" TO WS-LEDGER-OPEN
+           END-IF.
+
+           PERFORM 0070-LOAD-CATMASTER.
+           PERFORM 0080-LOAD-BUDGET.
+           PERFORM 0090-LOAD-CHECKPOINT.
+
+           IF WS-CKPT-RESTORE-LINE > 0
+               PERFORM 0095-SKIP-PROCESSED-LINES
+           END-IF.
+
            PERFORM UNTIL WS-CSV-STATUS NOT = "00"
                READ CSV-FILE
                    AT END CONTINUE
@@ -128,28 +497,60 @@
 
            CLOSE CSV-FILE.
 
+           IF WS-REJECT-OPEN = "Y"
+               CLOSE REJECT-FILE
+           END-IF.
+
+           IF WS-CATOVER-OPEN = "Y"
+               CLOSE CATOVER-FILE
+           END-IF.
+
            IF WS-TX-COUNT = 0
                MOVE "1900-01-01" TO WS-MIN-DATE WS-MAX-DATE
            END-IF.
 
+           PERFORM 0150-RECONCILE-CONTROL-TOTALS.
+
            PERFORM 1000-SORT-CATEGORIES.
+           PERFORM 1010-SORT-PERIODS.
+           PERFORM 1020-SORT-PERCATS.
+           PERFORM 1040-COUNT-UNMAPPED.
+           PERFORM 1050-SORT-DAYS.
            PERFORM 2000-WRITE-JSON.
 
+           IF WS-LEDGER-OPEN = "Y"
+               PERFORM 2030-WRITE-LEDGER
+               CLOSE LEDGER-FILE
+           END-IF.
+
+           PERFORM 0098-CLEAR-CHECKPOINT.
+
+           MOVE "SUCCESS" TO WS-AUDIT-RESULT.
+           PERFORM 4000-WRITE-AUDIT-LOG.
+
            MOVE 0 TO RETURN-CODE.
            GOBACK.
 
        0100-PROCESS-CSV-LINE.
 
            MOVE CSV-RECORD TO WS-LINE.
+           ADD 1 TO WS-LINE-NUM.
+
+           IF WS-LINE-NUM = 1 AND WS-BATCH-MODE = "N"
+               PERFORM 0105-CHECK-CONTROL-RECORD
+               IF WS-HAS-CONTROL = "Y"
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
 
            IF WS-HEADER-SKIPPED = "N"
                MOVE "Y" TO WS-HEADER-SKIPPED
                EXIT PARAGRAPH
            END-IF.
 
-           PERFORM 0110-PARSE-CSV-LINE.
+           PERFORM 0102-CATEGORIZE-LINE.
 
-           IF WS-DATE-S = SPACES
+           IF WS-LINE-REJECTED = "Y"
                EXIT PARAGRAPH
            END-IF.
 
@@ -163,35 +564,441 @@
                MOVE WS-DATE-S TO WS-MAX-DATE
            END-IF.
 
-           COMPUTE WS-RAW = FUNCTION NUMVAL-C(FUNCTION TRIM (WS-AMT-S)).
-
            IF WS-RAW > 0
                ADD WS-RAW TO WS-TOTAL-INCOME
            ELSE
                IF WS-RAW < 0
-                   COMPUTE WS-NET = 0 - WS-RAW
                    ADD WS-NET TO WS-TOTAL-EXPENSE
                END-IF
            END-IF.
 
+           PERFORM 0096-WRITE-CHECKPOINT.
+
+       0102-CATEGORIZE-LINE.
+
+      *    PARSES ONE CSV LINE AND FEEDS WS-CAT-TABLE, WS-PERIOD-TABLE,
+      *    WS-PERCAT-TABLE, AND WS-DAY-TABLE. SHARED BY THE NORMAL READ
+      *    LOOP (0100-PROCESS-CSV-LINE) AND THE CHECKPOINT REPLAY LOOP
+      *    (0097-REPLAY-SKIPPED-LINE) SO A RESTARTED RUN REBUILDS THE
+      *    SAME BREAKDOWN TABLES FOR LINES BEFORE THE CHECKPOINT AS IT
+      *    WOULD HAVE WITHOUT ONE. WS-LINE-REJECTED TELLS THE CALLER
+      *    WHETHER THE LINE SHOULD COUNT TOWARD WS-TX-COUNT AND THE
+      *    RUNNING TOTALS; THOSE ARE RESTORED DIRECTLY FROM THE
+      *    CHECKPOINT RECORD DURING REPLAY SO THIS PARAGRAPH NEVER
+      *    TOUCHES THEM ITSELF.
+
+           MOVE "N" TO WS-LINE-REJECTED.
+
+           PERFORM 0110-PARSE-CSV-LINE.
+
+           IF WS-DATE-S = SPACES
+               MOVE "missing or unparseable date" TO WS-REJECT-REASON
+               PERFORM 0190-WRITE-REJECT
+               MOVE "Y" TO WS-LINE-REJECTED
+               EXIT PARAGRAPH
+           END-IF.
+
+           COMPUTE WS-NUMVAL-POS =
+               FUNCTION TEST-NUMVAL-C (FUNCTION TRIM (WS-AMT-S)).
+
+           IF WS-NUMVAL-POS NOT = 0
+               MOVE "non-numeric amount" TO WS-REJECT-REASON
+               PERFORM 0190-WRITE-REJECT
+               MOVE "Y" TO WS-LINE-REJECTED
+               EXIT PARAGRAPH
+           END-IF.
+
+           COMPUTE WS-RAW = FUNCTION NUMVAL-C(FUNCTION TRIM (WS-AMT-S)).
+
+           IF WS-RAW < 0
+               COMPUTE WS-NET = 0 - WS-RAW
+           END-IF.
+
            PERFORM 0120-CREATE-UPDATE-CATEGORY.
 
+           MOVE WS-DATE-S (1:7) TO WS-CUR-PERIOD.
+           PERFORM 0130-UPDATE-PERIOD.
+           PERFORM 0135-UPDATE-DAY.
+           PERFORM 0140-UPDATE-PERIOD-CATEGORY.
+
+       0105-CHECK-CONTROL-RECORD.
+
+      *    OPTIONAL CONTROL-TOTAL RECORD. IF THE VERY FIRST LINE OF
+      *    THE CSV IS TAGGED CTRL,EXPECTED-TX-COUNT,EXPECTED-TOTAL IT
+      *    IS CONSUMED HERE INSTEAD OF BEING TREATED AS THE COLUMN
+      *    HEADER, AND THE EXPECTED VALUES ARE CHECKED AGAINST THE
+      *    ACTUAL RUN TOTALS BY 0150-RECONCILE-CONTROL-TOTALS ONCE
+      *    THE WHOLE FILE HAS BEEN READ.
+
+           MOVE "N" TO WS-HAS-CONTROL.
+           MOVE SPACES TO WS-CTRL-TAG.
+
+           UNSTRING WS-LINE DELIMITED BY ","
+               INTO WS-CTRL-TAG WS-CTRL-COUNT-S WS-CTRL-TOTAL-S
+           END-UNSTRING.
+
+           IF FUNCTION UPPER-CASE (FUNCTION TRIM (WS-CTRL-TAG)) = "CTRL"
+               MOVE "Y" TO WS-HAS-CONTROL
+               COMPUTE WS-NUMVAL-POS = FUNCTION TEST-NUMVAL
+                   (FUNCTION TRIM (WS-CTRL-COUNT-S))
+               IF WS-NUMVAL-POS = 0
+                   COMPUTE WS-NUMVAL-POS = FUNCTION TEST-NUMVAL-C
+                       (FUNCTION TRIM (WS-CTRL-TOTAL-S))
+               END-IF
+               IF WS-NUMVAL-POS NOT = 0
+                   DISPLAY "Control record has a non-numeric "
+                       "expected count or total - failing run"
+                       UPON SYSERR
+                   CLOSE CSV-FILE
+                   IF WS-REJECT-OPEN = "Y"
+                       CLOSE REJECT-FILE
+                   END-IF
+                   IF WS-CATOVER-OPEN = "Y"
+                       CLOSE CATOVER-FILE
+                   END-IF
+                   IF WS-LEDGER-OPEN = "Y"
+                       CLOSE LEDGER-FILE
+                   END-IF
+                   PERFORM 0098-CLEAR-CHECKPOINT
+                   MOVE 1 TO RETURN-CODE
+                   MOVE "FAILED" TO WS-AUDIT-RESULT
+                   PERFORM 4000-WRITE-AUDIT-LOG
+                   GOBACK
+               ELSE
+                   COMPUTE WS-EXPECT-COUNT =
+                       FUNCTION NUMVAL (FUNCTION TRIM (WS-CTRL-COUNT-S))
+                   COMPUTE WS-EXPECT-TOTAL = FUNCTION NUMVAL-C
+                       (FUNCTION TRIM (WS-CTRL-TOTAL-S))
+               END-IF
+           END-IF.
+
        0110-PARSE-CSV-LINE.
 
            UNSTRING WS-LINE DELIMITED BY ","
                INTO WS-DATE-S WS-DESC-S WS-AMT-S WS-CAT-S
            END-UNSTRING.
 
+           MOVE FUNCTION TRIM (WS-CAT-S) TO WS-CAT-S.
+
            IF WS-CAT-S = SPACES
                MOVE "Uncategorized" TO WS-CAT-S
            END-IF.
 
+       0190-WRITE-REJECT.
+
+           ADD 1 TO WS-REJECT-COUNT.
+
+           IF WS-REJECT-OPEN = "Y"
+               MOVE SPACES TO REJECT-RECORD
+               STRING FUNCTION TRIM (WS-CUR-ACCOUNT) DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   WS-LINE-NUM DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-LINE) DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-REJECT-REASON) DELIMITED BY SIZE
+                   INTO REJECT-RECORD
+               END-STRING
+               WRITE REJECT-RECORD
+               IF WS-REJECT-STATUS NOT = "00"
+                   DISPLAY "Warning: reject write failed - status "
+                       WS-REJECT-STATUS UPON SYSERR
+               END-IF
+           END-IF.
+
+       0070-LOAD-CATMASTER.
+
+      *    OPTIONAL CATEGORY-TO-GL-CODE MASTER. ONE LINE PER CATEGORY,
+      *    FORMAT CATEGORY-NAME,GL-CODE. SKIPPED ENTIRELY WHEN NO PATH
+      *    (OR "NONE") IS SUPPLIED ON THE COMMAND LINE.
+
+           IF WS-CATMASTER-PATH = SPACES
+               OR WS-CATMASTER-PATH = "NONE"
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN INPUT CATMASTER-FILE.
+           IF WS-CATMASTER-STATUS NOT = "00"
+               DISPLAY "Cannot open category master file: "
+                   WS-CATMASTER-PATH " status " WS-CATMASTER-STATUS
+                   UPON SYSERR
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL WS-CATMASTER-STATUS NOT = "00"
+               READ CATMASTER-FILE
+                   AT END CONTINUE
+                   NOT AT END PERFORM 0075-ADD-CATMASTER-ENTRY
+               END-READ
+           END-PERFORM.
+
+           CLOSE CATMASTER-FILE.
+
+       0075-ADD-CATMASTER-ENTRY.
+
+           MOVE CATMASTER-RECORD TO WS-CATMASTER-LINE.
+
+           IF WS-CATMASTER-LINE = SPACES
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-CATMASTER-COUNT < 2000
+               ADD 1 TO WS-CATMASTER-COUNT
+               UNSTRING WS-CATMASTER-LINE DELIMITED BY ","
+                   INTO WS-CM-NAME (WS-CATMASTER-COUNT)
+                       WS-CM-GLCODE (WS-CATMASTER-COUNT)
+               END-UNSTRING
+               MOVE FUNCTION TRIM (WS-CM-NAME (WS-CATMASTER-COUNT))
+                   TO WS-CM-NAME (WS-CATMASTER-COUNT)
+               MOVE FUNCTION TRIM (WS-CM-GLCODE (WS-CATMASTER-COUNT))
+                   TO WS-CM-GLCODE (WS-CATMASTER-COUNT)
+           ELSE
+               DISPLAY "Warning: category master entry dropped - "
+                   "2000-entry table full" UPON SYSERR
+           END-IF.
+
+       0080-LOAD-BUDGET.
+
+      *    OPTIONAL BUDGET FILE. ONE LINE PER CATEGORY PER PERIOD,
+      *    FORMAT CATEGORY-NAME,YYYY-MM,BUDGETED-AMOUNT. SKIPPED
+      *    ENTIRELY WHEN NO PATH (OR "NONE") IS SUPPLIED.
+
+           IF WS-BUDGET-PATH = SPACES
+               OR WS-BUDGET-PATH = "NONE"
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN INPUT BUDGET-FILE.
+           IF WS-BUDGET-STATUS NOT = "00"
+               DISPLAY "Cannot open budget file: " WS-BUDGET-PATH
+                   " status " WS-BUDGET-STATUS
+                   UPON SYSERR
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL WS-BUDGET-STATUS NOT = "00"
+               READ BUDGET-FILE
+                   AT END CONTINUE
+                   NOT AT END PERFORM 0085-ADD-BUDGET-ENTRY
+               END-READ
+           END-PERFORM.
+
+           CLOSE BUDGET-FILE.
+
+       0085-ADD-BUDGET-ENTRY.
+
+           MOVE BUDGET-RECORD TO WS-BUDGET-LINE.
+
+           IF WS-BUDGET-LINE = SPACES
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-BUDGET-COUNT < 3000
+               ADD 1 TO WS-BUDGET-COUNT
+               UNSTRING WS-BUDGET-LINE DELIMITED BY ","
+                   INTO WS-BG-CAT-NAME (WS-BUDGET-COUNT)
+                       WS-BG-PERIOD (WS-BUDGET-COUNT)
+                       WS-BUDGET-AMT-S
+               END-UNSTRING
+               MOVE FUNCTION TRIM (WS-BG-CAT-NAME (WS-BUDGET-COUNT))
+                   TO WS-BG-CAT-NAME (WS-BUDGET-COUNT)
+               MOVE FUNCTION TRIM (WS-BG-PERIOD (WS-BUDGET-COUNT))
+                   TO WS-BG-PERIOD (WS-BUDGET-COUNT)
+               COMPUTE WS-NUMVAL-POS = FUNCTION TEST-NUMVAL-C
+                   (FUNCTION TRIM (WS-BUDGET-AMT-S))
+               IF WS-NUMVAL-POS NOT = 0
+                   DISPLAY "Warning: budget entry dropped - "
+                       "non-numeric amount" UPON SYSERR
+                   SUBTRACT 1 FROM WS-BUDGET-COUNT
+               ELSE
+                   COMPUTE WS-BG-AMOUNT (WS-BUDGET-COUNT) =
+                       FUNCTION NUMVAL-C
+                           (FUNCTION TRIM (WS-BUDGET-AMT-S))
+               END-IF
+           ELSE
+               DISPLAY "Warning: budget entry dropped - "
+                   "3000-entry table full" UPON SYSERR
+           END-IF.
+
+       0090-LOAD-CHECKPOINT.
+
+      *    OPTIONAL CHECKPOINT FILE (SINGLE-FILE MODE ONLY). IF ONE
+      *    EXISTS FROM A PRIOR INTERRUPTED RUN, THE SAVED LINE NUMBER
+      *    AND RUNNING TOTALS ARE RESTORED SO THE RESTARTED RUN CAN
+      *    SKIP THE LINES ALREADY ACCOUNTED FOR.
+
+           IF WS-CKPT-PATH = SPACES
+               OR WS-CKPT-PATH = "NONE"
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+
+           READ CHECKPOINT-FILE
+               AT END CONTINUE
+               NOT AT END PERFORM 0092-RESTORE-CHECKPOINT
+           END-READ.
+
+           CLOSE CHECKPOINT-FILE.
+
+       0092-RESTORE-CHECKPOINT.
+
+           MOVE CHECKPOINT-RECORD TO WS-CKPT-LINE.
+
+           UNSTRING WS-CKPT-LINE DELIMITED BY ","
+               INTO WS-CKPT-F-LINE WS-CKPT-F-TX
+                   WS-CKPT-F-INC WS-CKPT-F-EXP
+                   WS-MIN-DATE WS-MAX-DATE
+                   WS-CKPT-F-HASCTL WS-CKPT-F-ECOUNT WS-CKPT-F-ETOTAL
+           END-UNSTRING.
+
+           COMPUTE WS-CKPT-RESTORE-LINE =
+               FUNCTION NUMVAL (FUNCTION TRIM (WS-CKPT-F-LINE)).
+           COMPUTE WS-TX-COUNT =
+               FUNCTION NUMVAL (FUNCTION TRIM (WS-CKPT-F-TX)).
+           COMPUTE WS-TOTAL-INCOME =
+               FUNCTION NUMVAL-C (FUNCTION TRIM (WS-CKPT-F-INC)).
+           COMPUTE WS-TOTAL-EXPENSE =
+               FUNCTION NUMVAL-C (FUNCTION TRIM (WS-CKPT-F-EXP)).
+
+           IF FUNCTION TRIM (WS-CKPT-F-HASCTL) = "Y"
+               MOVE "Y" TO WS-HAS-CONTROL
+               COMPUTE WS-EXPECT-COUNT =
+                   FUNCTION NUMVAL (FUNCTION TRIM (WS-CKPT-F-ECOUNT))
+               COMPUTE WS-EXPECT-TOTAL =
+                   FUNCTION NUMVAL-C (FUNCTION TRIM (WS-CKPT-F-ETOTAL))
+           END-IF.
+
+       0095-SKIP-PROCESSED-LINES.
+
+      *    REPLAYS THE LINES COVERED BY THE RESTORED CHECKPOINT
+      *    (INCLUDING THE HEADER) SO WS-CAT-TABLE, WS-PERIOD-TABLE,
+      *    WS-PERCAT-TABLE, WS-DAY-TABLE, WS-REJECT-COUNT, AND
+      *    WS-CAT-OVERFLOW-COUNT ARE REBUILT FOR THEM TOO, RATHER THAN
+      *    ONLY REFLECTING TRANSACTIONS SEEN AFTER THE RESUME POINT.
+      *    WS-TX-COUNT AND THE RUNNING TOTALS ARE LEFT ALONE HERE
+      *    SINCE 0092-RESTORE-CHECKPOINT ALREADY SET THEM FROM THE
+      *    CHECKPOINT RECORD.
+
+           PERFORM VARYING WS-CKPT-SKIP-I FROM 1 BY 1
+               UNTIL WS-CKPT-SKIP-I > WS-CKPT-RESTORE-LINE
+                   OR WS-CSV-STATUS NOT = "00"
+               READ CSV-FILE
+                   AT END CONTINUE
+                   NOT AT END PERFORM 0097-REPLAY-SKIPPED-LINE
+               END-READ
+           END-PERFORM.
+
+       0096-WRITE-CHECKPOINT.
+
+      *    PERIODICALLY PERSISTS THE CURRENT LINE NUMBER, TRANSACTION
+      *    COUNT, AND RUNNING TOTALS SO A RESTARTED RUN DOES NOT HAVE
+      *    TO REPROCESS THIS FAR INTO THE FILE.
+
+           IF WS-CKPT-PATH = SPACES
+               OR WS-CKPT-PATH = "NONE"
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF FUNCTION MOD (WS-TX-COUNT, WS-CKPT-INTERVAL) NOT = 0
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           MOVE WS-TOTAL-INCOME TO WS-NUM-BUF.
+           MOVE FUNCTION TRIM (WS-NUM-BUF) TO WS-CKPT-F-INC.
+           MOVE WS-TOTAL-EXPENSE TO WS-NUM-BUF.
+           MOVE FUNCTION TRIM (WS-NUM-BUF) TO WS-CKPT-F-EXP.
+           MOVE WS-EXPECT-COUNT TO WS-CKPT-F-ECOUNT.
+           MOVE WS-EXPECT-TOTAL TO WS-NUM-BUF.
+           MOVE FUNCTION TRIM (WS-NUM-BUF) TO WS-CKPT-F-ETOTAL.
+
+           STRING WS-LINE-NUM DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-TX-COUNT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM (WS-CKPT-F-INC) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM (WS-CKPT-F-EXP) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-MIN-DATE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-MAX-DATE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-HAS-CONTROL DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM (WS-CKPT-F-ECOUNT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM (WS-CKPT-F-ETOTAL) DELIMITED BY SIZE
+               INTO CHECKPOINT-RECORD
+           END-STRING.
+
+           WRITE CHECKPOINT-RECORD.
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "Warning: checkpoint write failed - status "
+                   WS-CKPT-STATUS UPON SYSERR
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       0097-REPLAY-SKIPPED-LINE.
+
+      *    MIRRORS 0100-PROCESS-CSV-LINE'S HEADER/CONTROL-RECORD
+      *    HANDLING AND CATEGORIZATION FOR A SINGLE LINE BEING
+      *    REPLAYED DURING CHECKPOINT RESTART, WITHOUT RE-ADDING TO
+      *    WS-TX-COUNT OR THE RUNNING TOTALS.
+
+           MOVE CSV-RECORD TO WS-LINE.
+           ADD 1 TO WS-LINE-NUM.
+
+           IF WS-LINE-NUM = 1 AND WS-BATCH-MODE = "N"
+               PERFORM 0105-CHECK-CONTROL-RECORD
+               IF WS-HAS-CONTROL = "Y"
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
+           IF WS-HEADER-SKIPPED = "N"
+               MOVE "Y" TO WS-HEADER-SKIPPED
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM 0102-CATEGORIZE-LINE.
+
+       0098-CLEAR-CHECKPOINT.
+
+      *    A COMPLETED RUN NO LONGER NEEDS ITS CHECKPOINT. LEAVING THE
+      *    OLD RECORD IN PLACE WOULD MAKE THE NEXT, UNRELATED RUN
+      *    AGAINST THE SAME CHECKPOINT PATH SILENTLY RESUME FROM THIS
+      *    RUN'S FINISHED STATE INSTEAD OF STARTING OVER. OPENING THE
+      *    FILE FOR OUTPUT AND CLOSING IT WITHOUT WRITING A RECORD
+      *    TRUNCATES IT TO EMPTY SO 0090-LOAD-CHECKPOINT FINDS NOTHING
+      *    TO RESTORE ON THE NEXT RUN.
+
+           IF WS-CKPT-PATH = SPACES
+               OR WS-CKPT-PATH = "NONE"
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
        0120-CREATE-UPDATE-CATEGORY.
 
            MOVE "N" TO WS-FOUND.
 
            PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > WS-CAT-COUNT
-               IF WS-CAT-NAME (IX) = WS-CAT-S
+               IF FUNCTION UPPER-CASE (WS-CAT-NAME (IX))
+                   = FUNCTION UPPER-CASE (WS-CAT-S)
                    MOVE "Y" TO WS-FOUND
                    IF WS-RAW > 0
                        ADD WS-RAW TO WS-CAT-INCOME (IX)
@@ -205,50 +1012,381 @@
            END-PERFORM.
 
            IF WS-FOUND = "N"
-               IF WS-CAT-COUNT >= 500
-                   DISPLAY "Too many categories (max 500)" UPON SYSERR
-                   STOP RUN RETURNING 1
-               END-IF
-               ADD 1 TO WS-CAT-COUNT
-               MOVE WS-CAT-S TO WS-CAT-NAME (WS-CAT-COUNT)
-               MOVE 0 TO WS-CAT-INCOME (WS-CAT-COUNT)
-               MOVE 0 TO WS-CAT-EXPENSE (WS-CAT-COUNT)
-               IF WS-RAW > 0
-                   ADD WS-RAW TO WS-CAT-INCOME (WS-CAT-COUNT)
+               IF WS-CAT-COUNT >= 9999
+                   PERFORM 0125-SPILL-CATEGORY
                ELSE
-                   IF WS-RAW < 0
-                       COMPUTE WS-NET = 0 - WS-RAW
-                       ADD WS-NET TO WS-CAT-EXPENSE (WS-CAT-COUNT)
+                   ADD 1 TO WS-CAT-COUNT
+                   MOVE WS-CAT-S TO WS-CAT-NAME (WS-CAT-COUNT)
+                   MOVE 0 TO WS-CAT-INCOME (WS-CAT-COUNT)
+                   MOVE 0 TO WS-CAT-EXPENSE (WS-CAT-COUNT)
+                   IF WS-RAW > 0
+                       ADD WS-RAW TO WS-CAT-INCOME (WS-CAT-COUNT)
+                   ELSE
+                       IF WS-RAW < 0
+                           COMPUTE WS-NET = 0 - WS-RAW
+                           ADD WS-NET TO WS-CAT-EXPENSE (WS-CAT-COUNT)
+                       END-IF
                    END-IF
                END-IF
            END-IF.
 
-       1000-SORT-CATEGORIES.
+       0125-SPILL-CATEGORY.
 
-           PERFORM VARYING WS-I FROM 1 BY 1
-               UNTIL WS-I >= WS-CAT-COUNT
-               ADD 1 TO WS-I GIVING WS-J
-               PERFORM VARYING WS-J FROM WS-J BY 1
-                   UNTIL WS-J > WS-CAT-COUNT
-                   IF WS-CAT-NAME (WS-I) > WS-CAT-NAME (WS-J)
-                       MOVE WS-CAT-NAME (WS-I) TO WS-TMP-NAME
-                       MOVE WS-CAT-NAME (WS-J) TO WS-CAT-NAME (WS-I)
-                       MOVE WS-TMP-NAME TO WS-CAT-NAME (WS-J)
-                       MOVE WS-CAT-INCOME (WS-I) TO WS-TMP-INC
-                       MOVE WS-CAT-INCOME (WS-J) TO WS-CAT-INCOME (WS-I)
-                       MOVE WS-TMP-INC TO WS-CAT-INCOME (WS-J)
-                       MOVE WS-CAT-EXPENSE (WS-I) TO WS-TMP-EXP
-                       MOVE WS-CAT-EXPENSE (WS-J)
-                           TO WS-CAT-EXPENSE (WS-I)
-                       MOVE WS-TMP-EXP TO WS-CAT-EXPENSE (WS-J)
-                   END-IF
-               END-PERFORM
-           END-PERFORM.
+      *    THE IN-MEMORY CATEGORY TABLE IS FULL (9999 DISTINCT
+      *    CATEGORIES). RATHER THAN ABORT THE RUN, THE CATEGORY IS
+      *    RECORDED TO THE OVERFLOW WORK FILE SO THE TRANSACTION
+      *    IS NOT LOST; IT IS EXCLUDED FROM THE IN-MEMORY
+      *    categoryBreakdowns ARRAY AND MUST BE RECONCILED SEPARATELY.
 
-       2000-WRITE-JSON.
+           ADD 1 TO WS-CAT-OVERFLOW-COUNT.
 
-           COMPUTE WS-NET = WS-TOTAL-INCOME - WS-TOTAL-EXPENSE.
+           IF WS-CATOVER-OPEN = "Y"
+               MOVE SPACES TO CATOVER-RECORD
+               MOVE WS-RAW TO WS-NUM-BUF
+               STRING FUNCTION TRIM (WS-CUR-ACCOUNT) DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-CAT-S) DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   WS-DATE-S DELIMITED BY SIZE
+                   INTO CATOVER-RECORD
+               END-STRING
+               WRITE CATOVER-RECORD
+               IF WS-CATOVER-STATUS NOT = "00"
+                   DISPLAY "Warning: category overflow write failed "
+                       "- status " WS-CATOVER-STATUS UPON SYSERR
+               END-IF
+           END-IF.
 
+       0130-UPDATE-PERIOD.
+
+           MOVE "N" TO WS-PER-FOUND.
+
+           PERFORM VARYING PX FROM 1 BY 1 UNTIL PX > WS-PERIOD-COUNT
+               IF WS-PER-KEY (PX) = WS-CUR-PERIOD
+                   MOVE "Y" TO WS-PER-FOUND
+                   IF WS-RAW > 0
+                       ADD WS-RAW TO WS-PER-INCOME (PX)
+                   ELSE
+                       IF WS-RAW < 0
+                           ADD WS-NET TO WS-PER-EXPENSE (PX)
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF WS-PER-FOUND = "N"
+               IF WS-PERIOD-COUNT < 120
+                   ADD 1 TO WS-PERIOD-COUNT
+                   MOVE WS-CUR-PERIOD TO WS-PER-KEY (WS-PERIOD-COUNT)
+                   MOVE 0 TO WS-PER-INCOME (WS-PERIOD-COUNT)
+                   MOVE 0 TO WS-PER-EXPENSE (WS-PERIOD-COUNT)
+                   IF WS-RAW > 0
+                       ADD WS-RAW
+                           TO WS-PER-INCOME (WS-PERIOD-COUNT)
+                   ELSE
+                       IF WS-RAW < 0
+                           ADD WS-NET
+                               TO WS-PER-EXPENSE (WS-PERIOD-COUNT)
+                       END-IF
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-PERIOD-OVERFLOW-COUNT
+               END-IF
+           END-IF.
+
+       0135-UPDATE-DAY.
+
+      *    ACCUMULATES THE SIGNED NET AMOUNT FOR EACH TRANSACTION DATE
+      *    SEEN, FOR THE DAILY RUNNING-BALANCE LEDGER WRITTEN BY
+      *    2030-WRITE-LEDGER ONCE WS-DAY-TABLE HAS BEEN SORTED.
+
+           MOVE "N" TO WS-DAY-FOUND.
+
+           PERFORM VARYING DX FROM 1 BY 1 UNTIL DX > WS-DAY-COUNT
+               IF WS-DAY-KEY (DX) = WS-DATE-S
+                   MOVE "Y" TO WS-DAY-FOUND
+                   ADD WS-RAW TO WS-DAY-NET (DX)
+               END-IF
+           END-PERFORM.
+
+           IF WS-DAY-FOUND = "N"
+               IF WS-DAY-COUNT < 5000
+                   ADD 1 TO WS-DAY-COUNT
+                   MOVE WS-DATE-S TO WS-DAY-KEY (WS-DAY-COUNT)
+                   MOVE WS-RAW TO WS-DAY-NET (WS-DAY-COUNT)
+               ELSE
+                   ADD 1 TO WS-DAY-OVERFLOW-COUNT
+               END-IF
+           END-IF.
+
+       0140-UPDATE-PERIOD-CATEGORY.
+
+           MOVE "N" TO WS-PER-FOUND.
+
+           PERFORM VARYING QX FROM 1 BY 1 UNTIL QX > WS-PERCAT-COUNT
+               IF WS-PC-PERIOD (QX) = WS-CUR-PERIOD
+                   AND FUNCTION UPPER-CASE (WS-PC-CAT-NAME (QX))
+                       = FUNCTION UPPER-CASE (WS-CAT-S)
+                   MOVE "Y" TO WS-PER-FOUND
+                   IF WS-RAW > 0
+                       ADD WS-RAW TO WS-PC-INCOME (QX)
+                   ELSE
+                       IF WS-RAW < 0
+                           ADD WS-NET TO WS-PC-EXPENSE (QX)
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF WS-PER-FOUND = "N"
+               IF WS-PERCAT-COUNT < 3000
+                   ADD 1 TO WS-PERCAT-COUNT
+                   MOVE WS-CUR-PERIOD TO WS-PC-PERIOD (WS-PERCAT-COUNT)
+                   MOVE WS-CAT-S TO WS-PC-CAT-NAME (WS-PERCAT-COUNT)
+                   MOVE 0 TO WS-PC-INCOME (WS-PERCAT-COUNT)
+                   MOVE 0 TO WS-PC-EXPENSE (WS-PERCAT-COUNT)
+                   IF WS-RAW > 0
+                       ADD WS-RAW TO WS-PC-INCOME (WS-PERCAT-COUNT)
+                   ELSE
+                       IF WS-RAW < 0
+                           ADD WS-NET TO WS-PC-EXPENSE (WS-PERCAT-COUNT)
+                       END-IF
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-PERCAT-OVERFLOW-COUNT
+               END-IF
+           END-IF.
+
+       1000-SORT-CATEGORIES.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I >= WS-CAT-COUNT
+               ADD 1 TO WS-I GIVING WS-J
+               PERFORM VARYING WS-J FROM WS-J BY 1
+                   UNTIL WS-J > WS-CAT-COUNT
+                   IF WS-CAT-NAME (WS-I) > WS-CAT-NAME (WS-J)
+                       MOVE WS-CAT-NAME (WS-I) TO WS-TMP-NAME
+                       MOVE WS-CAT-NAME (WS-J) TO WS-CAT-NAME (WS-I)
+                       MOVE WS-TMP-NAME TO WS-CAT-NAME (WS-J)
+                       MOVE WS-CAT-INCOME (WS-I) TO WS-TMP-INC
+                       MOVE WS-CAT-INCOME (WS-J) TO WS-CAT-INCOME (WS-I)
+                       MOVE WS-TMP-INC TO WS-CAT-INCOME (WS-J)
+                       MOVE WS-CAT-EXPENSE (WS-I) TO WS-TMP-EXP
+                       MOVE WS-CAT-EXPENSE (WS-J)
+                           TO WS-CAT-EXPENSE (WS-I)
+                       MOVE WS-TMP-EXP TO WS-CAT-EXPENSE (WS-J)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       1010-SORT-PERIODS.
+
+           PERFORM VARYING WS-M FROM 1 BY 1
+               UNTIL WS-M >= WS-PERIOD-COUNT
+               ADD 1 TO WS-M GIVING WS-N
+               PERFORM VARYING WS-N FROM WS-N BY 1
+                   UNTIL WS-N > WS-PERIOD-COUNT
+                   IF WS-PER-KEY (WS-M) > WS-PER-KEY (WS-N)
+                       MOVE WS-PER-KEY (WS-M) TO WS-PER-TMP-KEY
+                       MOVE WS-PER-KEY (WS-N) TO WS-PER-KEY (WS-M)
+                       MOVE WS-PER-TMP-KEY TO WS-PER-KEY (WS-N)
+                       MOVE WS-PER-INCOME (WS-M) TO WS-PER-TMP-INC
+                       MOVE WS-PER-INCOME (WS-N) TO WS-PER-INCOME (WS-M)
+                       MOVE WS-PER-TMP-INC TO WS-PER-INCOME (WS-N)
+                       MOVE WS-PER-EXPENSE (WS-M) TO WS-PER-TMP-EXP
+                       MOVE WS-PER-EXPENSE (WS-N)
+                           TO WS-PER-EXPENSE (WS-M)
+                       MOVE WS-PER-TMP-EXP TO WS-PER-EXPENSE (WS-N)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       1020-SORT-PERCATS.
+
+           PERFORM VARYING WS-M FROM 1 BY 1
+               UNTIL WS-M >= WS-PERCAT-COUNT
+               ADD 1 TO WS-M GIVING WS-N
+               PERFORM VARYING WS-N FROM WS-N BY 1
+                   UNTIL WS-N > WS-PERCAT-COUNT
+                   IF WS-PC-PERIOD (WS-M) > WS-PC-PERIOD (WS-N)
+                       OR (WS-PC-PERIOD (WS-M) = WS-PC-PERIOD (WS-N)
+                           AND WS-PC-CAT-NAME (WS-M)
+                               > WS-PC-CAT-NAME (WS-N))
+                       MOVE WS-PC-PERIOD (WS-M) TO WS-PC-TMP-PERIOD
+                       MOVE WS-PC-PERIOD (WS-N) TO WS-PC-PERIOD (WS-M)
+                       MOVE WS-PC-TMP-PERIOD TO WS-PC-PERIOD (WS-N)
+                       MOVE WS-PC-CAT-NAME (WS-M) TO WS-PC-TMP-NAME
+                       MOVE WS-PC-CAT-NAME (WS-N)
+                           TO WS-PC-CAT-NAME (WS-M)
+                       MOVE WS-PC-TMP-NAME TO WS-PC-CAT-NAME (WS-N)
+                       MOVE WS-PC-INCOME (WS-M) TO WS-PC-TMP-INC
+                       MOVE WS-PC-INCOME (WS-N) TO WS-PC-INCOME (WS-M)
+                       MOVE WS-PC-TMP-INC TO WS-PC-INCOME (WS-N)
+                       MOVE WS-PC-EXPENSE (WS-M) TO WS-PC-TMP-EXP
+                       MOVE WS-PC-EXPENSE (WS-N)
+                           TO WS-PC-EXPENSE (WS-M)
+                       MOVE WS-PC-TMP-EXP TO WS-PC-EXPENSE (WS-N)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       1030-PERIOD-BOUNDS.
+
+           MOVE WS-PER-KEY (PX) (1:4) TO WS-PER-YYYY.
+           MOVE WS-PER-KEY (PX) (6:2) TO WS-PER-MM.
+
+           EVALUATE WS-PER-MM
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-PER-LASTDAY
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-PER-LASTDAY
+               WHEN 2
+                   IF FUNCTION MOD (WS-PER-YYYY, 4) = 0
+                       AND (FUNCTION MOD (WS-PER-YYYY, 100) NOT = 0
+                           OR FUNCTION MOD (WS-PER-YYYY, 400) = 0)
+                       MOVE 29 TO WS-PER-LASTDAY
+                   ELSE
+                       MOVE 28 TO WS-PER-LASTDAY
+                   END-IF
+               WHEN OTHER
+                   MOVE 30 TO WS-PER-LASTDAY
+           END-EVALUATE.
+
+           STRING WS-PER-KEY (PX) DELIMITED BY SIZE
+               "-01" DELIMITED BY SIZE
+               INTO WS-PER-START
+           END-STRING.
+
+           STRING WS-PER-KEY (PX) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-PER-LASTDAY DELIMITED BY SIZE
+               INTO WS-PER-END
+           END-STRING.
+
+       0146-LOOKUP-GLCODE.
+
+      *    CASE-INSENSITIVE LOOKUP OF WS-GL-LOOKUP-NAME AGAINST THE
+      *    CATEGORY MASTER TABLE. RETURNS WS-GL-CODE-OUT/WS-GL-MAPPED.
+
+           MOVE SPACES TO WS-GL-CODE-OUT.
+           MOVE "N" TO WS-GL-MAPPED.
+
+           PERFORM VARYING GX FROM 1 BY 1 UNTIL GX > WS-CATMASTER-COUNT
+               IF FUNCTION UPPER-CASE (WS-CM-NAME (GX))
+                   = FUNCTION UPPER-CASE (WS-GL-LOOKUP-NAME)
+                   MOVE WS-CM-GLCODE (GX) TO WS-GL-CODE-OUT
+                   MOVE "Y" TO WS-GL-MAPPED
+               END-IF
+           END-PERFORM.
+
+       0147-LOOKUP-BUDGET-PERIOD.
+
+      *    EXACT CATEGORY+PERIOD LOOKUP AGAINST THE BUDGET TABLE, FOR
+      *    THE PER-PERIOD categoryBreakdowns ENTRIES.
+
+           MOVE 0 TO WS-BUDGET-AMT-OUT.
+           MOVE "N" TO WS-BUDGET-FOUND.
+
+           PERFORM VARYING BX FROM 1 BY 1 UNTIL BX > WS-BUDGET-COUNT
+               IF WS-BG-PERIOD (BX) = WS-BUDGET-LOOKUP-PERIOD
+                   AND FUNCTION UPPER-CASE (WS-BG-CAT-NAME (BX))
+                       = FUNCTION UPPER-CASE (WS-BUDGET-LOOKUP-NAME)
+                   ADD WS-BG-AMOUNT (BX) TO WS-BUDGET-AMT-OUT
+                   MOVE "Y" TO WS-BUDGET-FOUND
+               END-IF
+           END-PERFORM.
+
+       0148-SUM-BUDGET-CATEGORY.
+
+      *    TOTAL BUDGET FOR A CATEGORY ACROSS EVERY PERIOD IN THE
+      *    BUDGET TABLE, FOR THE FLAT TOP-LEVEL AND PER-ACCOUNT
+      *    categoryBreakdowns ENTRIES (WHICH HAVE NO SINGLE PERIOD).
+
+           MOVE 0 TO WS-BUDGET-AMT-OUT.
+           MOVE "N" TO WS-BUDGET-FOUND.
+
+           PERFORM VARYING BX FROM 1 BY 1 UNTIL BX > WS-BUDGET-COUNT
+               IF FUNCTION UPPER-CASE (WS-BG-CAT-NAME (BX))
+                   = FUNCTION UPPER-CASE (WS-BUDGET-LOOKUP-NAME)
+                   ADD WS-BG-AMOUNT (BX) TO WS-BUDGET-AMT-OUT
+                   MOVE "Y" TO WS-BUDGET-FOUND
+               END-IF
+           END-PERFORM.
+
+       0150-RECONCILE-CONTROL-TOTALS.
+
+      *    IF THE CSV CARRIED AN OPTIONAL CONTROL-TOTAL RECORD (SEE
+      *    0105-CHECK-CONTROL-RECORD), CONFIRM THE ACTUAL TRANSACTION
+      *    COUNT AND NET TOTAL MATCH WHAT WAS EXPECTED BEFORE ANY
+      *    REPORT IS WRITTEN, SO A TRUNCATED FILE TRANSFER IS CAUGHT
+      *    HERE RATHER THAN SHOWING UP AS A SHORT MONTHLY TOTAL LATER.
+
+           IF WS-HAS-CONTROL = "N"
+               EXIT PARAGRAPH
+           END-IF.
+
+           COMPUTE WS-NET = WS-TOTAL-INCOME - WS-TOTAL-EXPENSE.
+
+           IF WS-TX-COUNT NOT = WS-EXPECT-COUNT
+               OR WS-NET NOT = WS-EXPECT-TOTAL
+               DISPLAY "Control totals do not reconcile - expected "
+                   WS-EXPECT-COUNT " transactions totaling "
+                   WS-EXPECT-TOTAL ", found " WS-TX-COUNT
+                   " transactions totaling " WS-NET
+                   UPON SYSERR
+               IF WS-LEDGER-OPEN = "Y"
+                   CLOSE LEDGER-FILE
+               END-IF
+               PERFORM 0098-CLEAR-CHECKPOINT
+               MOVE 1 TO RETURN-CODE
+               MOVE "FAILED" TO WS-AUDIT-RESULT
+               PERFORM 4000-WRITE-AUDIT-LOG
+               GOBACK
+           END-IF.
+
+       1040-COUNT-UNMAPPED.
+
+      *    COUNTS CATEGORIES WITH NO CATEGORY MASTER ENTRY. WHEN NO
+      *    MASTER FILE WAS SUPPLIED AT ALL, 0146-LOOKUP-GLCODE NEVER
+      *    FINDS A MATCH AND EVERY CATEGORY COMES BACK "mapped":false
+      *    (SEE 2005-WRITE-CAT-ENTRY), SO THIS COUNT MUST ALSO COVER
+      *    THAT CASE RATHER THAN REPORTING ZERO.
+
+           MOVE 0 TO WS-UNMAPPED-COUNT.
+
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > WS-CAT-COUNT
+               MOVE WS-CAT-NAME (WS-K) TO WS-GL-LOOKUP-NAME
+               PERFORM 0146-LOOKUP-GLCODE
+               IF WS-GL-MAPPED = "N"
+                   ADD 1 TO WS-UNMAPPED-COUNT
+               END-IF
+           END-PERFORM.
+
+       1050-SORT-DAYS.
+
+           PERFORM VARYING WS-M FROM 1 BY 1
+               UNTIL WS-M >= WS-DAY-COUNT
+               ADD 1 TO WS-M GIVING WS-N
+               PERFORM VARYING WS-N FROM WS-N BY 1
+                   UNTIL WS-N > WS-DAY-COUNT
+                   IF WS-DAY-KEY (WS-M) > WS-DAY-KEY (WS-N)
+                       MOVE WS-DAY-KEY (WS-M) TO WS-DAY-TMP-KEY
+                       MOVE WS-DAY-KEY (WS-N) TO WS-DAY-KEY (WS-M)
+                       MOVE WS-DAY-TMP-KEY TO WS-DAY-KEY (WS-N)
+                       MOVE WS-DAY-NET (WS-M) TO WS-DAY-TMP-NET
+                       MOVE WS-DAY-NET (WS-N) TO WS-DAY-NET (WS-M)
+                       MOVE WS-DAY-TMP-NET TO WS-DAY-NET (WS-N)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       2000-WRITE-JSON.
+
+           COMPUTE WS-NET = WS-TOTAL-INCOME - WS-TOTAL-EXPENSE.
+
+           MOVE SPACES TO WS-JSON.
            MOVE 1 TO WS-JSON-PTR.
 
            STRING "{" DELIMITED BY SIZE
@@ -278,53 +1416,78 @@
 
            MOVE WS-NET TO WS-NUM-BUF.
            STRING FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
-               '},"categoryBreakdowns":[' DELIMITED BY SIZE
+               ',"rejectCount":' DELIMITED BY SIZE
                INTO WS-JSON
                WITH POINTER WS-JSON-PTR
            END-STRING.
 
-           PERFORM VARYING WS-K FROM 1 BY 1
-               UNTIL WS-K > WS-CAT-COUNT
-               COMPUTE WS-NET = WS-CAT-INCOME (WS-K)
-                   - WS-CAT-EXPENSE (WS-K)
-               STRING '{"categoryName":"' DELIMITED BY SIZE
-                   FUNCTION TRIM (WS-CAT-NAME (WS-K)) DELIMITED BY SIZE
-                   '","income":' DELIMITED BY SIZE
-                   INTO WS-CAT-JSON
-               END-STRING
+           MOVE WS-REJECT-COUNT TO WS-COUNT-BUF.
+           STRING FUNCTION TRIM (WS-COUNT-BUF) DELIMITED BY SIZE
+               ',"categoryOverflowCount":' DELIMITED BY SIZE
+               INTO WS-JSON
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
 
-               MOVE WS-CAT-INCOME (WS-K) TO WS-NUM-BUF
-               STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
-                   FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
-                   ',"expense":' DELIMITED BY SIZE
-                   INTO WS-CAT-JSON
-               END-STRING
+           MOVE WS-CAT-OVERFLOW-COUNT TO WS-COUNT-BUF.
+           STRING FUNCTION TRIM (WS-COUNT-BUF) DELIMITED BY SIZE
+               ',"unmappedCategoryCount":' DELIMITED BY SIZE
+               INTO WS-JSON
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
 
-               MOVE WS-CAT-EXPENSE (WS-K) TO WS-NUM-BUF
-               STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
-                   FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
-                   ',"net":' DELIMITED BY SIZE
-                   INTO WS-CAT-JSON
-               END-STRING
+           MOVE WS-UNMAPPED-COUNT TO WS-COUNT-BUF.
+           STRING FUNCTION TRIM (WS-COUNT-BUF) DELIMITED BY SIZE
+               ',"periodOverflowCount":' DELIMITED BY SIZE
+               INTO WS-JSON
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
 
-               MOVE WS-NET TO WS-NUM-BUF
-               STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
-                   FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
-                   '}' DELIMITED BY SIZE
-                   INTO WS-CAT-JSON
-               END-STRING
+           MOVE WS-PERIOD-OVERFLOW-COUNT TO WS-COUNT-BUF.
+           STRING FUNCTION TRIM (WS-COUNT-BUF) DELIMITED BY SIZE
+               ',"periodCategoryOverflowCount":' DELIMITED BY SIZE
+               INTO WS-JSON
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
+
+           MOVE WS-PERCAT-OVERFLOW-COUNT TO WS-COUNT-BUF.
+           STRING FUNCTION TRIM (WS-COUNT-BUF) DELIMITED BY SIZE
+               ',"dayOverflowCount":' DELIMITED BY SIZE
+               INTO WS-JSON
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
+
+           MOVE WS-DAY-OVERFLOW-COUNT TO WS-COUNT-BUF.
+           STRING FUNCTION TRIM (WS-COUNT-BUF) DELIMITED BY SIZE
+               '},"categoryBreakdowns":[' DELIMITED BY SIZE
+               INTO WS-JSON
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
 
+           PERFORM VARYING WS-K FROM 1 BY 1
+               UNTIL WS-K > WS-CAT-COUNT
                IF WS-K > 1
                    STRING "," DELIMITED BY SIZE
                        INTO WS-JSON
                        WITH POINTER WS-JSON-PTR
                    END-STRING
                END-IF
+               PERFORM 2005-WRITE-CAT-ENTRY
+           END-PERFORM.
 
-               STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
-                   INTO WS-JSON
-                   WITH POINTER WS-JSON-PTR
-               END-STRING
+           STRING "]," DELIMITED BY SIZE
+               '"periods":[' DELIMITED BY SIZE
+               INTO WS-JSON
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
+
+           PERFORM VARYING PX FROM 1 BY 1 UNTIL PX > WS-PERIOD-COUNT
+               IF PX > 1
+                   STRING "," DELIMITED BY SIZE
+                       INTO WS-JSON
+                       WITH POINTER WS-JSON-PTR
+                   END-STRING
+               END-IF
+               PERFORM 2010-WRITE-PERIOD-BLOCK
            END-PERFORM.
 
            STRING "]}" DELIMITED BY SIZE
@@ -332,12 +1495,40 @@
                WITH POINTER WS-JSON-PTR
            END-STRING.
 
+      *    WS-JSON-PTR STOPS ADVANCING ONCE WS-JSON (65535 BYTES) IS
+      *    FULL -- A STRING THAT RUNS OFF THE END OF THE RECEIVING
+      *    FIELD IS TRUNCATED WITHOUT ERROR, AND ANY FURTHER STRING
+      *    INTO IT IS A NO-OP, SO THE POINTER PINS AT ONE PAST THE
+      *    FIELD SIZE. THAT PINNED VALUE IS THE ONLY SIGNAL THAT THE
+      *    BUILT JSON WAS CUT OFF, SO IT IS CHECKED HERE RATHER THAN
+      *    LETTING THE TRUNCATED, UNPARSEABLE JSON GO OUT THE DOOR.
+
+           IF WS-JSON-PTR > 65535
+               DISPLAY "JSON output exceeds the 65535-byte WS-JSON "
+                   "buffer and was truncated - increase "
+                   "WS-JSON/JSON-RECORD capacity" UPON SYSERR
+               IF WS-LEDGER-OPEN = "Y"
+                   CLOSE LEDGER-FILE
+               END-IF
+               PERFORM 0098-CLEAR-CHECKPOINT
+               MOVE 1 TO RETURN-CODE
+               MOVE "FAILED" TO WS-AUDIT-RESULT
+               PERFORM 4000-WRITE-AUDIT-LOG
+               GOBACK
+           END-IF.
+
            OPEN OUTPUT JSON-FILE.
 
            IF WS-JSON-STATUS NOT = "00"
                DISPLAY "Cannot open JSON output: "
                    WS-JSON-STATUS UPON SYSERR
+               IF WS-LEDGER-OPEN = "Y"
+                   CLOSE LEDGER-FILE
+               END-IF
+               PERFORM 0098-CLEAR-CHECKPOINT
                MOVE 1 TO RETURN-CODE
+               MOVE "FAILED" TO WS-AUDIT-RESULT
+               PERFORM 4000-WRITE-AUDIT-LOG
                GOBACK
            END-IF.
 
@@ -347,9 +1538,776 @@
            IF WS-JSON-STATUS NOT = "00"
                DISPLAY "Write JSON failed: " WS-JSON-STATUS UPON SYSERR
                CLOSE JSON-FILE
+               IF WS-LEDGER-OPEN = "Y"
+                   CLOSE LEDGER-FILE
+               END-IF
+               PERFORM 0098-CLEAR-CHECKPOINT
                MOVE 1 TO RETURN-CODE
+               MOVE "FAILED" TO WS-AUDIT-RESULT
+               PERFORM 4000-WRITE-AUDIT-LOG
                GOBACK
            END-IF.
            CLOSE JSON-FILE.
 
+       2005-WRITE-CAT-ENTRY.
+
+           MOVE WS-CAT-NAME (WS-K) TO WS-GL-LOOKUP-NAME.
+           PERFORM 0146-LOOKUP-GLCODE.
+
+           COMPUTE WS-NET =
+               WS-CAT-INCOME (WS-K) - WS-CAT-EXPENSE (WS-K).
+           MOVE SPACES TO WS-CAT-JSON.
+           STRING '{"categoryName":"' DELIMITED BY SIZE
+               FUNCTION TRIM (WS-CAT-NAME (WS-K)) DELIMITED BY SIZE
+               '","income":' DELIMITED BY SIZE
+               INTO WS-CAT-JSON
+           END-STRING.
+
+           MOVE WS-CAT-INCOME (WS-K) TO WS-NUM-BUF.
+           STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+               FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+               ',"expense":' DELIMITED BY SIZE
+               INTO WS-CAT-JSON
+           END-STRING.
+
+           MOVE WS-CAT-EXPENSE (WS-K) TO WS-NUM-BUF.
+           STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+               FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+               ',"net":' DELIMITED BY SIZE
+               INTO WS-CAT-JSON
+           END-STRING.
+
+           MOVE WS-NET TO WS-NUM-BUF.
+           STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+               FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+               ',"glCode":"' DELIMITED BY SIZE
+               INTO WS-CAT-JSON
+           END-STRING.
+
+           IF WS-GL-MAPPED = "Y"
+               STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-GL-CODE-OUT) DELIMITED BY SIZE
+                   '","mapped":true' DELIMITED BY SIZE
+                   INTO WS-CAT-JSON
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+                   '","mapped":false' DELIMITED BY SIZE
+                   INTO WS-CAT-JSON
+               END-STRING
+           END-IF.
+
+           MOVE WS-CAT-NAME (WS-K) TO WS-BUDGET-LOOKUP-NAME.
+           PERFORM 0148-SUM-BUDGET-CATEGORY.
+           PERFORM 2006-APPEND-VARIANCE.
+
+           STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+               INTO WS-JSON
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
+
+       2006-APPEND-VARIANCE.
+
+      *    APPENDS budgetedAmount/variance/variancePercent/budgeted
+      *    TO WS-CAT-JSON AND CLOSES THE ENTRY. WS-NET AND
+      *    WS-BUDGET-AMT-OUT/WS-BUDGET-FOUND MUST ALREADY BE SET.
+
+           COMPUTE WS-VARIANCE = WS-NET - WS-BUDGET-AMT-OUT.
+
+           IF WS-BUDGET-AMT-OUT NOT = 0
+               COMPUTE WS-VARIANCE-PCT ROUNDED =
+                   (WS-VARIANCE / WS-BUDGET-AMT-OUT) * 100
+           ELSE
+               MOVE 0 TO WS-VARIANCE-PCT
+           END-IF.
+
+           MOVE WS-BUDGET-AMT-OUT TO WS-NUM-BUF.
+           STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+               ',"budgetedAmount":' DELIMITED BY SIZE
+               FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+               ',"variance":' DELIMITED BY SIZE
+               INTO WS-CAT-JSON
+           END-STRING.
+
+           MOVE WS-VARIANCE TO WS-NUM-BUF.
+           STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+               FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+               ',"variancePercent":' DELIMITED BY SIZE
+               INTO WS-CAT-JSON
+           END-STRING.
+
+           MOVE WS-VARIANCE-PCT TO WS-NUM-BUF.
+           IF WS-BUDGET-FOUND = "Y"
+               STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+                   ',"budgeted":true}' DELIMITED BY SIZE
+                   INTO WS-CAT-JSON
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+                   ',"budgeted":false}' DELIMITED BY SIZE
+                   INTO WS-CAT-JSON
+               END-STRING
+           END-IF.
+
+       2010-WRITE-PERIOD-BLOCK.
+
+           MOVE SPACES TO WS-PER-JSON.
+           PERFORM 1030-PERIOD-BOUNDS.
+
+           COMPUTE WS-PER-NET =
+               WS-PER-INCOME (PX) - WS-PER-EXPENSE (PX).
+
+           STRING '{"periodStartDate":"' DELIMITED BY SIZE
+               WS-PER-START DELIMITED BY SIZE
+               '","periodEndDate":"' DELIMITED BY SIZE
+               WS-PER-END DELIMITED BY SIZE
+               '","summary":{"totalIncome":' DELIMITED BY SIZE
+               INTO WS-PER-JSON
+           END-STRING.
+
+           MOVE WS-PER-INCOME (PX) TO WS-NUM-BUF.
+           STRING FUNCTION TRIM (WS-PER-JSON) DELIMITED BY SIZE
+               FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+               ',"totalExpenses":' DELIMITED BY SIZE
+               INTO WS-PER-JSON
+           END-STRING.
+
+           MOVE WS-PER-EXPENSE (PX) TO WS-NUM-BUF.
+           STRING FUNCTION TRIM (WS-PER-JSON) DELIMITED BY SIZE
+               FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+               ',"netBalance":' DELIMITED BY SIZE
+               INTO WS-PER-JSON
+           END-STRING.
+
+           MOVE WS-PER-NET TO WS-NUM-BUF.
+           STRING FUNCTION TRIM (WS-PER-JSON) DELIMITED BY SIZE
+               FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+               '},"categoryBreakdowns":[' DELIMITED BY SIZE
+               INTO WS-PER-JSON
+           END-STRING.
+
+           MOVE "Y" TO WS-PC-FIRST.
+
+           PERFORM VARYING QX FROM 1 BY 1 UNTIL QX > WS-PERCAT-COUNT
+               IF WS-PC-PERIOD (QX) = WS-PER-KEY (PX)
+                   IF WS-PC-FIRST = "N"
+                       STRING FUNCTION TRIM (WS-PER-JSON)
+                               DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           INTO WS-PER-JSON
+                       END-STRING
+                   END-IF
+                   MOVE "N" TO WS-PC-FIRST
+                   PERFORM 2020-WRITE-PERCAT-ENTRY
+               END-IF
+           END-PERFORM.
+
+           STRING FUNCTION TRIM (WS-PER-JSON) DELIMITED BY SIZE
+               "]}" DELIMITED BY SIZE
+               INTO WS-PER-JSON
+           END-STRING.
+
+           STRING FUNCTION TRIM (WS-PER-JSON) DELIMITED BY SIZE
+               INTO WS-JSON
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
+
+       2020-WRITE-PERCAT-ENTRY.
+
+           MOVE WS-PC-CAT-NAME (QX) TO WS-GL-LOOKUP-NAME.
+           PERFORM 0146-LOOKUP-GLCODE.
+
+           COMPUTE WS-NET = WS-PC-INCOME (QX) - WS-PC-EXPENSE (QX).
+
+           MOVE SPACES TO WS-CAT-JSON.
+           STRING '{"categoryName":"' DELIMITED BY SIZE
+               FUNCTION TRIM (WS-PC-CAT-NAME (QX)) DELIMITED BY SIZE
+               '","income":' DELIMITED BY SIZE
+               INTO WS-CAT-JSON
+           END-STRING.
+
+           MOVE WS-PC-INCOME (QX) TO WS-NUM-BUF.
+           STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+               FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+               ',"expense":' DELIMITED BY SIZE
+               INTO WS-CAT-JSON
+           END-STRING.
+
+           MOVE WS-PC-EXPENSE (QX) TO WS-NUM-BUF.
+           STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+               FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+               ',"net":' DELIMITED BY SIZE
+               INTO WS-CAT-JSON
+           END-STRING.
+
+           MOVE WS-NET TO WS-NUM-BUF.
+           STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+               FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+               ',"glCode":"' DELIMITED BY SIZE
+               INTO WS-CAT-JSON
+           END-STRING.
+
+           IF WS-GL-MAPPED = "Y"
+               STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-GL-CODE-OUT) DELIMITED BY SIZE
+                   '","mapped":true' DELIMITED BY SIZE
+                   INTO WS-CAT-JSON
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+                   '","mapped":false' DELIMITED BY SIZE
+                   INTO WS-CAT-JSON
+               END-STRING
+           END-IF.
+
+           MOVE WS-PC-CAT-NAME (QX) TO WS-BUDGET-LOOKUP-NAME.
+           MOVE WS-PC-PERIOD (QX) TO WS-BUDGET-LOOKUP-PERIOD.
+           PERFORM 0147-LOOKUP-BUDGET-PERIOD.
+           PERFORM 2006-APPEND-VARIANCE.
+
+           STRING FUNCTION TRIM (WS-PER-JSON) DELIMITED BY SIZE
+               FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+               INTO WS-PER-JSON
+           END-STRING.
+
+       2030-WRITE-LEDGER.
+
+      *    WALKS WS-DAY-TABLE (ALREADY SORTED ASCENDING BY DATE VIA
+      *    1050-SORT-DAYS) ACCUMULATING A RUNNING CUMULATIVE NET
+      *    BALANCE AND WRITES ONE LEDGER-FILE LINE PER TRANSACTION
+      *    DATE. WS-RUNNING-BAL AND WS-DAY-COUNT ARE RESET BY THE
+      *    CALLER BEFORE EACH ACCOUNT IN BATCH MODE SO THE BALANCE
+      *    STARTS OVER AT ZERO FOR EVERY ACCOUNT.
+
+           PERFORM VARYING DX FROM 1 BY 1 UNTIL DX > WS-DAY-COUNT
+               ADD WS-DAY-NET (DX) TO WS-RUNNING-BAL
+               MOVE SPACES TO LEDGER-RECORD
+               MOVE WS-DAY-NET (DX) TO WS-NUM-BUF
+               MOVE FUNCTION TRIM (WS-NUM-BUF) TO WS-LEDGER-NET-S
+               MOVE WS-RUNNING-BAL TO WS-NUM-BUF
+               STRING FUNCTION TRIM (WS-CUR-ACCOUNT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-DAY-KEY (DX) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-LEDGER-NET-S) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+                   INTO LEDGER-RECORD
+               END-STRING
+               WRITE LEDGER-RECORD
+               IF WS-LEDGER-STATUS NOT = "00"
+                   DISPLAY "Warning: ledger write failed - status "
+                       WS-LEDGER-STATUS UPON SYSERR
+               END-IF
+           END-PERFORM.
+
+       4000-WRITE-AUDIT-LOG.
+
+      *    APPENDS ONE LINE TO THE OPTIONAL RUN-HISTORY AUDIT LOG:
+      *    TIMESTAMP, INPUT PATH, OUTPUT PATH, TRANSACTION COUNT,
+      *    TOTAL INCOME, TOTAL EXPENSE, AND SUCCESS/FAILED/PARTIAL
+      *    (BATCH RUNS THAT SKIPPED ONE OR MORE ACCOUNTS). THE CALLER
+      *    MOVES WS-AUDIT-INPUT-PATH, WS-AUDIT-OUTPUT-PATH, AND
+      *    WS-AUDIT-RESULT BEFORE PERFORMING THIS PARAGRAPH. SKIPPED
+      *    ENTIRELY WHEN NO AUDIT LOG PATH (OR "NONE") WAS SUPPLIED ON
+      *    THE COMMAND LINE. THE LOG IS APPENDED TO RATHER THAN
+      *    OVERWRITTEN SO IT ACCUMULATES ACROSS INVOCATIONS.
+
+           IF WS-AUDIT-PATH = SPACES
+               OR WS-AUDIT-PATH = "NONE"
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-NOW.
+           STRING WS-AUDIT-NOW (1:4) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-AUDIT-NOW (5:2) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-AUDIT-NOW (7:2) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-AUDIT-NOW (9:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-AUDIT-NOW (11:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-AUDIT-NOW (13:2) DELIMITED BY SIZE
+               INTO WS-AUDIT-TIMESTAMP
+           END-STRING.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           IF WS-AUDIT-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-TX-COUNT TO WS-COUNT-BUF.
+           MOVE FUNCTION TRIM (WS-COUNT-BUF) TO WS-AUDIT-TX-S.
+           MOVE WS-TOTAL-INCOME TO WS-NUM-BUF.
+           MOVE FUNCTION TRIM (WS-NUM-BUF) TO WS-AUDIT-INC-S.
+           MOVE WS-TOTAL-EXPENSE TO WS-NUM-BUF.
+           MOVE FUNCTION TRIM (WS-NUM-BUF) TO WS-AUDIT-EXP-S.
+
+           MOVE SPACES TO AUDIT-RECORD.
+           STRING FUNCTION TRIM (WS-AUDIT-TIMESTAMP) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM (WS-AUDIT-INPUT-PATH) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM (WS-AUDIT-OUTPUT-PATH) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM (WS-AUDIT-TX-S) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM (WS-AUDIT-INC-S) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM (WS-AUDIT-EXP-S) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM (WS-AUDIT-RESULT) DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+           END-STRING.
+
+           WRITE AUDIT-RECORD.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "Warning: audit log write failed - status "
+                   WS-AUDIT-STATUS " - run history for this "
+                   "invocation was NOT recorded" UPON SYSERR
+           END-IF.
+           CLOSE AUDIT-FILE.
+
+      ******************************************************************
+      * BATCH DRIVER - CONSOLIDATES SEVERAL PER-ACCOUNT CSV EXPORTS    *
+      * INTO ONE JSON FILE WITH A PER-ACCOUNT BREAKDOWN PLUS A GRAND   *
+      * TOTAL ACROSS ALL ACCOUNTS.                                     *
+      *                                                                *
+      * INVOCATION: reportgen BATCH <control.txt> <consolidated.json> *
+      *                 [reject.txt] [catoverflow.txt] [catmaster.txt]*
+      *                 [budget.txt] [ledger.csv] [auditlog.txt]      *
+      *                                                                *
+      * CONTROL FILE FORMAT: ONE ACCOUNT PER LINE,                    *
+      *                 ACCOUNT-NAME,PATH-TO-CSV                      *
+      ******************************************************************
+
+       3000-BATCH-DRIVER.
+
+           IF WS-ARG-COUNT < 3
+               DISPLAY "USAGE: reportgen BATCH <control.txt>"
+                   " <output.json>" UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "Y" TO WS-BATCH-MODE.
+
+           ACCEPT WS-BATCH-CTL-PATH FROM ARGUMENT-VALUE.
+           ACCEPT WS-JSON-PATH FROM ARGUMENT-VALUE.
+
+           MOVE SPACES TO WS-REJECT-PATH.
+           IF WS-ARG-COUNT >= 4
+               ACCEPT WS-REJECT-PATH FROM ARGUMENT-VALUE
+           END-IF.
+
+           MOVE SPACES TO WS-CATOVER-PATH.
+           IF WS-ARG-COUNT >= 5
+               ACCEPT WS-CATOVER-PATH FROM ARGUMENT-VALUE
+           END-IF.
+
+           MOVE SPACES TO WS-CATMASTER-PATH.
+           IF WS-ARG-COUNT >= 6
+               ACCEPT WS-CATMASTER-PATH FROM ARGUMENT-VALUE
+           END-IF.
+
+           MOVE SPACES TO WS-BUDGET-PATH.
+           IF WS-ARG-COUNT >= 7
+               ACCEPT WS-BUDGET-PATH FROM ARGUMENT-VALUE
+           END-IF.
+
+           MOVE SPACES TO WS-LEDGER-PATH.
+           IF WS-ARG-COUNT >= 8
+               ACCEPT WS-LEDGER-PATH FROM ARGUMENT-VALUE
+           END-IF.
+
+           MOVE SPACES TO WS-AUDIT-PATH.
+           IF WS-ARG-COUNT >= 9
+               ACCEPT WS-AUDIT-PATH FROM ARGUMENT-VALUE
+           END-IF.
+
+           MOVE WS-BATCH-CTL-PATH TO WS-AUDIT-INPUT-PATH.
+           MOVE WS-JSON-PATH TO WS-AUDIT-OUTPUT-PATH.
+
+           OPEN INPUT BATCH-FILE.
+           IF WS-BATCH-STATUS NOT = "00"
+               DISPLAY "Cannot open control file: " WS-BATCH-CTL-PATH
+                   " status " WS-BATCH-STATUS
+                   UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+               MOVE "FAILED" TO WS-AUDIT-RESULT
+               PERFORM 4000-WRITE-AUDIT-LOG
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-REJECT-PATH NOT = SPACES
+               AND WS-REJECT-PATH NOT = "NONE"
+               OPEN OUTPUT REJECT-FILE
+               IF WS-REJECT-STATUS NOT = "00"
+                   DISPLAY "Cannot open reject file: " WS-REJECT-PATH
+                       " status " WS-REJECT-STATUS
+                       UPON SYSERR
+                   MOVE 1 TO RETURN-CODE
+                   MOVE "FAILED" TO WS-AUDIT-RESULT
+                   PERFORM 4000-WRITE-AUDIT-LOG
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE "Y" TO WS-REJECT-OPEN
+           END-IF.
+
+           IF WS-CATOVER-PATH NOT = SPACES
+               AND WS-CATOVER-PATH NOT = "NONE"
+               OPEN OUTPUT CATOVER-FILE
+               IF WS-CATOVER-STATUS NOT = "00"
+                   DISPLAY "Cannot open category overflow file: "
+                       WS-CATOVER-PATH " status " WS-CATOVER-STATUS
+                       UPON SYSERR
+                   MOVE 1 TO RETURN-CODE
+                   MOVE "FAILED" TO WS-AUDIT-RESULT
+                   PERFORM 4000-WRITE-AUDIT-LOG
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE "Y" TO WS-CATOVER-OPEN
+           END-IF.
+
+           IF WS-LEDGER-PATH NOT = SPACES
+               AND WS-LEDGER-PATH NOT = "NONE"
+               OPEN OUTPUT LEDGER-FILE
+               IF WS-LEDGER-STATUS NOT = "00"
+                   DISPLAY "Cannot open ledger file: " WS-LEDGER-PATH
+                       " status " WS-LEDGER-STATUS
+                       UPON SYSERR
+                   MOVE 1 TO RETURN-CODE
+                   MOVE "FAILED" TO WS-AUDIT-RESULT
+                   PERFORM 4000-WRITE-AUDIT-LOG
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE "Y" TO WS-LEDGER-OPEN
+           END-IF.
+
+           PERFORM 0070-LOAD-CATMASTER.
+           PERFORM 0080-LOAD-BUDGET.
+
+           MOVE SPACES TO WS-JSON.
+           MOVE 1 TO WS-JSON-PTR.
+           STRING '{"accounts":[' DELIMITED BY SIZE
+               INTO WS-JSON
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
+
+           PERFORM UNTIL WS-BATCH-STATUS NOT = "00"
+               READ BATCH-FILE
+                   AT END CONTINUE
+                   NOT AT END PERFORM 3010-PROCESS-BATCH-LINE
+               END-READ
+           END-PERFORM.
+
+           CLOSE BATCH-FILE.
+
+           IF WS-REJECT-OPEN = "Y"
+               CLOSE REJECT-FILE
+           END-IF.
+
+           IF WS-CATOVER-OPEN = "Y"
+               CLOSE CATOVER-FILE
+           END-IF.
+
+           IF WS-LEDGER-OPEN = "Y"
+               CLOSE LEDGER-FILE
+           END-IF.
+
+           COMPUTE WS-GRAND-NET = WS-GRAND-INCOME - WS-GRAND-EXPENSE.
+
+           STRING '],"grandTotal":{"totalIncome":' DELIMITED BY SIZE
+               INTO WS-JSON
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
+
+           MOVE WS-GRAND-INCOME TO WS-NUM-BUF.
+           STRING FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+               ',"totalExpenses":' DELIMITED BY SIZE
+               INTO WS-JSON
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
+
+           MOVE WS-GRAND-EXPENSE TO WS-NUM-BUF.
+           STRING FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+               ',"netBalance":' DELIMITED BY SIZE
+               INTO WS-JSON
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
+
+           MOVE WS-GRAND-NET TO WS-NUM-BUF.
+           STRING FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+               ',"accountCount":' DELIMITED BY SIZE
+               INTO WS-JSON
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
+
+           MOVE WS-ACCOUNT-COUNT TO WS-COUNT-BUF.
+           STRING FUNCTION TRIM (WS-COUNT-BUF) DELIMITED BY SIZE
+               ',"rejectCount":' DELIMITED BY SIZE
+               INTO WS-JSON
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
+
+           MOVE WS-REJECT-COUNT TO WS-COUNT-BUF.
+           STRING FUNCTION TRIM (WS-COUNT-BUF) DELIMITED BY SIZE
+               ',"unmappedCategoryCount":' DELIMITED BY SIZE
+               INTO WS-JSON
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
+
+           MOVE WS-GRAND-UNMAPPED TO WS-COUNT-BUF.
+           STRING FUNCTION TRIM (WS-COUNT-BUF) DELIMITED BY SIZE
+               ',"categoryOverflowCount":' DELIMITED BY SIZE
+               INTO WS-JSON
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
+
+           MOVE WS-GRAND-CATOVER TO WS-COUNT-BUF.
+           STRING FUNCTION TRIM (WS-COUNT-BUF) DELIMITED BY SIZE
+               ',"skippedAccountCount":' DELIMITED BY SIZE
+               INTO WS-JSON
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
+
+           MOVE WS-SKIPPED-ACCT-COUNT TO WS-COUNT-BUF.
+           STRING FUNCTION TRIM (WS-COUNT-BUF) DELIMITED BY SIZE
+               '}}' DELIMITED BY SIZE
+               INTO WS-JSON
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
+
+      *    SEE THE MATCHING CHECK IN 2000-WRITE-JSON -- ONCE WS-JSON
+      *    (65535 BYTES) FILLS, WS-JSON-PTR PINS AT ONE PAST THE END
+      *    INSTEAD OF ADVANCING FURTHER, SO THAT PIN IS THE SIGNAL
+      *    THAT THE CONSOLIDATED BATCH JSON WAS TRUNCATED.
+
+           IF WS-JSON-PTR > 65535
+               DISPLAY "JSON output exceeds the 65535-byte WS-JSON "
+                   "buffer and was truncated - increase "
+                   "WS-JSON/JSON-RECORD capacity" UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+               MOVE "FAILED" TO WS-AUDIT-RESULT
+               PERFORM 4000-WRITE-AUDIT-LOG
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT JSON-FILE.
+           IF WS-JSON-STATUS NOT = "00"
+               DISPLAY "Cannot open JSON output: "
+                   WS-JSON-STATUS UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+               MOVE "FAILED" TO WS-AUDIT-RESULT
+               PERFORM 4000-WRITE-AUDIT-LOG
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-JSON TO JSON-RECORD.
+           WRITE JSON-RECORD.
+           CLOSE JSON-FILE.
+
+           MOVE WS-GRAND-TX-COUNT TO WS-TX-COUNT.
+           MOVE WS-GRAND-INCOME TO WS-TOTAL-INCOME.
+           MOVE WS-GRAND-EXPENSE TO WS-TOTAL-EXPENSE.
+           IF WS-SKIPPED-ACCT-COUNT > 0
+               MOVE "PARTIAL" TO WS-AUDIT-RESULT
+           ELSE
+               MOVE "SUCCESS" TO WS-AUDIT-RESULT
+           END-IF.
+           PERFORM 4000-WRITE-AUDIT-LOG.
+
+           MOVE 0 TO RETURN-CODE.
+
+       3010-PROCESS-BATCH-LINE.
+
+           MOVE BATCH-RECORD TO WS-BATCH-LINE.
+
+           IF WS-BATCH-LINE = SPACES
+               EXIT PARAGRAPH
+           END-IF.
+
+           UNSTRING WS-BATCH-LINE DELIMITED BY ","
+               INTO WS-BATCH-ACCT-NAME WS-BATCH-CSV-PATH
+           END-UNSTRING.
+
+           IF WS-BATCH-CSV-PATH = SPACES
+               MOVE WS-BATCH-ACCT-NAME TO WS-BATCH-CSV-PATH
+           END-IF.
+
+           MOVE WS-BATCH-ACCT-NAME TO WS-CUR-ACCOUNT.
+
+           MOVE WS-BATCH-CSV-PATH TO WS-CSV-PATH.
+           OPEN INPUT CSV-FILE.
+           IF WS-CSV-STATUS NOT = "00"
+               DISPLAY "Cannot open CSV: " WS-CSV-PATH
+                   " status " WS-CSV-STATUS " - skipping account "
+                   WS-CUR-ACCOUNT UPON SYSERR
+               ADD 1 TO WS-SKIPPED-ACCT-COUNT
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "N" TO WS-HEADER-SKIPPED.
+           MOVE 0 TO WS-LINE-NUM.
+           MOVE 0 TO WS-TX-COUNT.
+           MOVE 0 TO WS-CAT-COUNT.
+           MOVE 0 TO WS-CAT-OVERFLOW-COUNT.
+           MOVE 0 TO WS-TOTAL-INCOME.
+           MOVE 0 TO WS-TOTAL-EXPENSE.
+           MOVE "9999-12-31" TO WS-MIN-DATE.
+           MOVE "0000-01-01" TO WS-MAX-DATE.
+           MOVE 0 TO WS-DAY-COUNT.
+           MOVE 0 TO WS-DAY-OVERFLOW-COUNT.
+           MOVE 0 TO WS-RUNNING-BAL.
+           MOVE 0 TO WS-PERIOD-COUNT.
+           MOVE 0 TO WS-PERCAT-COUNT.
+
+           PERFORM UNTIL WS-CSV-STATUS NOT = "00"
+               READ CSV-FILE
+                   AT END CONTINUE
+                   NOT AT END PERFORM 0100-PROCESS-CSV-LINE
+               END-READ
+           END-PERFORM.
+
+           CLOSE CSV-FILE.
+
+           PERFORM 1000-SORT-CATEGORIES.
+           PERFORM 1040-COUNT-UNMAPPED.
+           PERFORM 1050-SORT-DAYS.
+
+           IF WS-LEDGER-OPEN = "Y"
+               PERFORM 2030-WRITE-LEDGER
+           END-IF.
+
+           ADD WS-TOTAL-INCOME TO WS-GRAND-INCOME.
+           ADD WS-TOTAL-EXPENSE TO WS-GRAND-EXPENSE.
+           ADD WS-TX-COUNT TO WS-GRAND-TX-COUNT.
+           ADD WS-UNMAPPED-COUNT TO WS-GRAND-UNMAPPED.
+           ADD WS-CAT-OVERFLOW-COUNT TO WS-GRAND-CATOVER.
+           ADD 1 TO WS-ACCOUNT-COUNT.
+
+           IF WS-ACCOUNT-COUNT > 1
+               STRING "," DELIMITED BY SIZE
+                   INTO WS-JSON
+                   WITH POINTER WS-JSON-PTR
+               END-STRING
+           END-IF.
+
+           PERFORM 3020-WRITE-ACCOUNT-BLOCK.
+
+       3020-WRITE-ACCOUNT-BLOCK.
+
+           COMPUTE WS-NET = WS-TOTAL-INCOME - WS-TOTAL-EXPENSE.
+
+           MOVE SPACES TO WS-ACCT-JSON.
+           STRING '{"accountName":"' DELIMITED BY SIZE
+               FUNCTION TRIM (WS-BATCH-ACCT-NAME) DELIMITED BY SIZE
+               '","csvPath":"' DELIMITED BY SIZE
+               FUNCTION TRIM (WS-BATCH-CSV-PATH) DELIMITED BY SIZE
+               '","summary":{"totalIncome":' DELIMITED BY SIZE
+               INTO WS-ACCT-JSON
+           END-STRING.
+
+           MOVE WS-TOTAL-INCOME TO WS-NUM-BUF.
+           STRING FUNCTION TRIM (WS-ACCT-JSON) DELIMITED BY SIZE
+               FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+               ',"totalExpenses":' DELIMITED BY SIZE
+               INTO WS-ACCT-JSON
+           END-STRING.
+
+           MOVE WS-TOTAL-EXPENSE TO WS-NUM-BUF.
+           STRING FUNCTION TRIM (WS-ACCT-JSON) DELIMITED BY SIZE
+               FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+               ',"netBalance":' DELIMITED BY SIZE
+               INTO WS-ACCT-JSON
+           END-STRING.
+
+           MOVE WS-NET TO WS-NUM-BUF.
+           STRING FUNCTION TRIM (WS-ACCT-JSON) DELIMITED BY SIZE
+               FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+               ',"unmappedCategoryCount":' DELIMITED BY SIZE
+               INTO WS-ACCT-JSON
+           END-STRING.
+
+           MOVE WS-UNMAPPED-COUNT TO WS-COUNT-BUF.
+           STRING FUNCTION TRIM (WS-ACCT-JSON) DELIMITED BY SIZE
+               FUNCTION TRIM (WS-COUNT-BUF) DELIMITED BY SIZE
+               '},"categoryBreakdowns":[' DELIMITED BY SIZE
+               INTO WS-ACCT-JSON
+           END-STRING.
+
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > WS-CAT-COUNT
+               IF WS-K > 1
+                   STRING FUNCTION TRIM (WS-ACCT-JSON) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       INTO WS-ACCT-JSON
+                   END-STRING
+               END-IF
+               MOVE WS-CAT-NAME (WS-K) TO WS-GL-LOOKUP-NAME
+               PERFORM 0146-LOOKUP-GLCODE
+               COMPUTE WS-NET = WS-CAT-INCOME (WS-K)
+                   - WS-CAT-EXPENSE (WS-K)
+               MOVE SPACES TO WS-CAT-JSON
+               STRING '{"categoryName":"' DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-CAT-NAME (WS-K)) DELIMITED BY SIZE
+                   '","income":' DELIMITED BY SIZE
+                   INTO WS-CAT-JSON
+               END-STRING
+               MOVE WS-CAT-INCOME (WS-K) TO WS-NUM-BUF
+               STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+                   ',"expense":' DELIMITED BY SIZE
+                   INTO WS-CAT-JSON
+               END-STRING
+               MOVE WS-CAT-EXPENSE (WS-K) TO WS-NUM-BUF
+               STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+                   ',"net":' DELIMITED BY SIZE
+                   INTO WS-CAT-JSON
+               END-STRING
+               MOVE WS-NET TO WS-NUM-BUF
+               STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-NUM-BUF) DELIMITED BY SIZE
+                   ',"glCode":"' DELIMITED BY SIZE
+                   INTO WS-CAT-JSON
+               END-STRING
+               IF WS-GL-MAPPED = "Y"
+                   STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+                       FUNCTION TRIM (WS-GL-CODE-OUT) DELIMITED BY SIZE
+                       '","mapped":true' DELIMITED BY SIZE
+                       INTO WS-CAT-JSON
+                   END-STRING
+               ELSE
+                   STRING FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+                       '","mapped":false' DELIMITED BY SIZE
+                       INTO WS-CAT-JSON
+                   END-STRING
+               END-IF
+               MOVE WS-CAT-NAME (WS-K) TO WS-BUDGET-LOOKUP-NAME
+               PERFORM 0148-SUM-BUDGET-CATEGORY
+               PERFORM 2006-APPEND-VARIANCE
+               STRING FUNCTION TRIM (WS-ACCT-JSON) DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-CAT-JSON) DELIMITED BY SIZE
+                   INTO WS-ACCT-JSON
+               END-STRING
+           END-PERFORM.
+
+           STRING FUNCTION TRIM (WS-ACCT-JSON) DELIMITED BY SIZE
+               "]}" DELIMITED BY SIZE
+               INTO WS-ACCT-JSON
+           END-STRING.
+
+           STRING FUNCTION TRIM (WS-ACCT-JSON) DELIMITED BY SIZE
+               INTO WS-JSON
+               WITH POINTER WS-JSON-PTR
+           END-STRING.
+
        END PROGRAM reportgen.
